@@ -0,0 +1,10 @@
+      *> Generic two-byte FILE STATUS field, expanded per file via
+      *> COPY "FILE-STATUS.CPY" REPLACING ==:FILE:== BY ==<prefix>==.
+       05 :FILE:-STATUS            pic x(2).
+         88 :FILE:-SUCCESS           value "00".
+         88 :FILE:-EOF               value "10".
+         88 :FILE:-DUPLICATE         value "22".
+         88 :FILE:-NOT_EXISTS        value "35".
+         88 :FILE:-PERMANENT-ERROR   value "09", "30", "37", "39", "41",
+                                           "42", "44", "46", "47", "48",
+                                           "49".
