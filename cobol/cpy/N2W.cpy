@@ -0,0 +1,16 @@
+       01 n2w-parameter.
+         10 n2w-value.
+           15 n2w-value-sign            pic x(1).
+             88 n2w-value-is-negative     value "-".
+             88 n2w-value-is-positive     value space, "+".
+           15 n2w-value-integer         pic 9(38).
+           15 n2w-value-decimal         pic 9(38).
+             88 n2w-value-is-integer      value zeros.
+         10 n2w-language-code           pic x(2).
+           88 n2w-language-is-english      value "EN".
+           88 n2w-language-is-german       value "DE".
+         10 n2w-result-text             pic n(1024).
+
+       01 n2w-returning             pic X.
+         88 n2w-returning-ok          value low-value.
+         88 n2w-returning-error       value high-value.
