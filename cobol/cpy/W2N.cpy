@@ -1,14 +1,41 @@
        01 w2n-parameter.
          10 w2n-number-sentences            pic n(1024).
+         10 w2n-language-code               pic x(2).
+           88 w2n-language-is-english          value "EN".
+           88 w2n-language-is-german           value "DE".
          10 w2n-result.
            15 filler                    pic x(1).
              88 w2n-result-is-none            value x"00".
+           15 w2n-result-sign            pic x(1).
+             88 w2n-result-is-negative     value "-".
+             88 w2n-result-is-positive     value space, "+".
            15 w2n-result-value.
              20 w2n-result-value-integer    pic 9(38).
              20 w2n-result-value-delmiter   pic n(1).
-             20 w2n-result-value-decimal    pic 9(38).         
+             20 w2n-result-value-decimal    pic 9(38).
                88 w2n-result-is-integer         value zeros.
-       
+           15 w2n-result-is-ordinal      pic x(1).
+             88 w2n-result-is-ordinal-word    value "Y".
+             88 w2n-result-is-cardinal-word   value "N".
+           15 w2n-result-compound.
+             20 w2n-result-is-compound      pic x(1).
+               88 w2n-result-has-compound-units value "Y".
+             20 w2n-result-major-value       pic 9(18).
+             20 w2n-result-major-unit        pic x(32).
+             20 w2n-result-minor-value       pic 9(18).
+             20 w2n-result-minor-unit        pic x(32).
+
+         10 w2n-reason.
+           15 w2n-reason-code           pic 9(2).
+             88 w2n-reason-none            value zero.
+             88 w2n-reason-empty-input     value 1.
+             88 w2n-reason-unknown-word    value 2.
+             88 w2n-reason-out-of-range    value 3.
+             88 w2n-reason-config-missing  value 4.
+           15 w2n-reason-word            pic x(64).
+           15 w2n-reason-position        pic 9(4).
+
        01 w2n-returning             pic X.
-         88 w2n-returning-ok          value low-value.
-         88 w2n-returning-error       value high-value.
+         88 w2n-returning-ok            value low-value.
+         88 w2n-returning-error         value high-value.
+         88 w2n-returning-config-error  value "C".
