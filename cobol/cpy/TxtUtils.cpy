@@ -6,20 +6,26 @@
            88 txt-util-func-none            value zero.
            88 txt-util-func-trim            value 10.
            88 txt-util-func-indexof         value 20.
-           88 txt-util-func-startswith      value 21.
+           88 txt-util-func-startswith      value 25.
            88 txt-util-func-split           value 22.
          05 filler.
            10 txt-util-input-output-byte  pic x(199998).
            10 txt-util-input-output       
               redefines txt-util-input-output-byte pic n(99999).    
            10 txt-util-input-xdata        pic n(99999).
-           10 txt-util-input-looking-for  
-              redefines txt-util-input-xdata pic n(99999). *> using for indexof
-           10 txt-util-input-starts-with  
+           10 txt-util-input-looking-for
               redefines txt-util-input-xdata pic n(99999). *> using for indexof
+           10 txt-util-input-looking-for-byte
+              redefines txt-util-input-xdata pic x(199998). *> using for indexof
+           10 txt-util-input-starts-with
+              redefines txt-util-input-xdata pic n(99999). *> using for startswith
+           10 txt-util-input-starts-with-byte
+              redefines txt-util-input-xdata pic x(199998). *> using for startswith
            10 txt-util-output-split-data
               redefines txt-util-input-xdata.
              15 txt-util-split-rules           pic n(2000). *> 4000
+             15 txt-util-split-rules-byte
+                redefines txt-util-split-rules pic x(4000).
              15 txt-util-split-output-next   occurs 400.
                20 txt-util-split-output-start  pic 9(5).    *> 2000
                20 txt-util-split-output-end    pic 9(5).    *> 2000
@@ -34,4 +40,5 @@
              88 txt-util-rc-not-impl        value 99.
            10 txt-util-result-index       pic 9(5).
            10 txt-util-result-trim-end    pic 9(5).
-       
+           10 txt-util-result-split-count pic 9(5).
+
