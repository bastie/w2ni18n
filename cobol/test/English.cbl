@@ -24,26 +24,34 @@
 
        copy "W2N.cpy". *> for call
 
+      *> mirrors w2n-result-value field for field, so assert-true can
+      *> compare the two group items against each other.
        01 expected-value.
            20 expected-value-integer    pic 9(38).
            20 expected-value-delmiter   pic n(1).
-           20 expected-value-decimal    pic 9(38).         
-             88 expected-is-integer         value zeros.
-
-
-      *>Assertions.assertEquals(new W2N().wordToNum("nineteen"), 19);
-      *>Assertions.assertEquals(new W2N().wordToNum("two thousand and nineteen"), 2019);
-      *>Assertions.assertEquals(new W2N().wordToNum("two million three thousand and nineteen"), 2003019);
-      *>Assertions.assertEquals(new W2N().wordToNum("three billion"), 3000000000L);
-      *>Assertions.assertEquals(new W2N().wordToNum("three million"), 3000000);
-      *>Assertions.assertEquals(new W2N().wordToNum("one hundred twenty three million four hundred fifty six thousand seven hundred and eighty nine"), 123456789);
-      *>Assertions.assertEquals(new W2N().wordToNum("eleven"), 11);
-      *>Assertions.assertEquals(new W2N().wordToNum("nineteen billion and nineteen"), 19000000019L);
-      *>Assertions.assertEquals(new W2N().wordToNum("one hundred and forty two"), 142);
-      *>Assertions.assertEquals(new W2N().wordToNum("112"), 112);
-      *>Assertions.assertEquals(new W2N().wordToNum("11211234"), 11211234);
-      *>Assertions.assertEquals(new W2N().wordToNum("five"), 5);
-      *>Assertions.assertEquals(new W2N().wordToNum("two million twenty three thousand and forty nine"), 2023049);
+           20 expected-value-decimal    pic 9(38).
+       01 expected-value-edit       pic z(37)9.
+       01 actual-value-edit         pic z(37)9.
+
+      *> the specific reason a sentence in test-negatives is expected
+      *> to be rejected for - see w2n-reason-code in W2N.cpy.
+       01 expected-reason-code      pic 9(2).
+
+      *> byte view of the sentence under test, so a FAIL message can
+      *> show what was actually fed to W2N - the same redefines trick
+      *> W2NRECON uses for recon-spelled.
+       01 sentence-display.
+           05 sentence-display-bytes        pic x(2048).
+           05 sentence-display-national redefines sentence-display-bytes
+                                           pic n(1024).
+
+       01 assert-total-count        pic 9(9) value zero.
+       01 assert-ok-count           pic 9(9) value zero.
+       01 assert-fail-count         pic 9(9) value zero.
+
+      *> scratch area for assembling a sentence too long to fit on one
+      *> source line.
+       01 sentence-work             pic x(160).
 
        LOCAL-STORAGE SECTION.
        LINKAGE SECTION.
@@ -59,14 +67,13 @@
          perform test-negatives
          perform tear-down
        display "exit English.main"
-       
-       move zero to return-code
+
        stop run.
        exit section.
 
 
-      *----------------------------------------------------------------- 
-      * setup 
+      *-----------------------------------------------------------------
+      * setup
       * initialize the linkage with our default values
       *-----------------------------------------------------------------
        setup section.
@@ -77,67 +84,195 @@
        exit section.
       *-----------------------------------------------------------------
       * test-positives
-      * test cases for positive text values
-      *----------------------------------------------------------------- 
+      * test cases for positive text values - every sentence here is
+      * expected to come back as w2n-returning-ok with the value shown.
+      *-----------------------------------------------------------------
        test-positives section.
-       display "enter Engish.test-positives"       
+       display "enter Engish.test-positives"
            initialize expected-value
        move "two million three thousand nine hundred and eighty four"
          to  w2n-number-sentences
-           move 2003984 to expected-value
-           set expected-is-integer to true
+           move 2003984 to expected-value-integer
+           perform assert-true
+
+       initialize expected-value
+       move "nineteen" to w2n-number-sentences
+           move 19 to expected-value-integer
+           perform assert-true
+
+       initialize expected-value
+       move "two thousand and nineteen" to w2n-number-sentences
+           move 2019 to expected-value-integer
+           perform assert-true
+
+       initialize expected-value
+       move "two million three thousand and nineteen"
+         to  w2n-number-sentences
+           move 2003019 to expected-value-integer
+           perform assert-true
+
+       initialize expected-value
+       move "three billion" to w2n-number-sentences
+           move 3000000000 to expected-value-integer
+           perform assert-true
+
+       initialize expected-value
+       move "three million" to w2n-number-sentences
+           move 3000000 to expected-value-integer
+           perform assert-true
+
+       initialize expected-value
+       move spaces to sentence-work
+       string "one hundred twenty three million four hundred fifty six "
+              "thousand seven hundred and eighty nine" delimited by size
+         into sentence-work
+       end-string
+       move sentence-work to w2n-number-sentences
+           move 123456789 to expected-value-integer
+           perform assert-true
+
+       initialize expected-value
+       move "eleven" to w2n-number-sentences
+           move 11 to expected-value-integer
+           perform assert-true
+
+       initialize expected-value
+       move "nineteen billion and nineteen" to w2n-number-sentences
+           move 19000000019 to expected-value-integer
+           perform assert-true
+
+       initialize expected-value
+       move "one hundred and forty two" to w2n-number-sentences
+           move 142 to expected-value-integer
+           perform assert-true
+
+       initialize expected-value
+       move "112" to w2n-number-sentences
+           move 112 to expected-value-integer
+           perform assert-true
+
+       initialize expected-value
+       move "11211234" to w2n-number-sentences
+           move 11211234 to expected-value-integer
+           perform assert-true
+
+       initialize expected-value
+       move "five" to w2n-number-sentences
+           move 5 to expected-value-integer
+           perform assert-true
+
+       initialize expected-value
+       move "two million twenty three thousand and forty nine"
+         to  w2n-number-sentences
+           move 2023049 to expected-value-integer
+           perform assert-true
+
+      *> normalize-data alias coverage - "fourty" is a common
+      *> misspelling of "forty" listed in normalize_en.properties, and
+      *> must resolve to the same value the correctly-spelled word
+      *> carries in config_en.properties.
+       initialize expected-value
+       move "fourty two" to w2n-number-sentences
+           move 42 to expected-value-integer
            perform assert-true
 
        .
        exit section.
       *-----------------------------------------------------------------
       * test-negatives
-      * test cases for negative text values
-      *----------------------------------------------------------------- 
+      * test cases for negative text values - every sentence here is
+      * expected to be refused, each for the specific reason shown.
+      *-----------------------------------------------------------------
        test-negatives section.
-       display "enter Engish.test-negatives"       
-           continue
+       display "enter Engish.test-negatives"
+       move spaces to w2n-number-sentences
+           move 1 to expected-reason-code *> w2n-reason-empty-input
+           perform assert-rejected
+
+       move "flibbertigibbet moon and a half pickle"
+         to  w2n-number-sentences
+           move 2 to expected-reason-code *> w2n-reason-unknown-word
+           perform assert-rejected
        .
        exit section.
       *-----------------------------------------------------------------
       * tear down
       *-----------------------------------------------------------------
        tear-down section.
-       display "enter Engish.tear-down"       
-           continue
+       display "enter Engish.tear-down"
+       display "English: " assert-total-count " assertion(s), "
+                assert-ok-count " passed, " assert-fail-count " failed"
+           if assert-fail-count > zero
+               move 1 to return-code
+           else
+               move zero to return-code
+           end-if
        .
        exit section.
 
       *-----------------------------------------------------------------
-      * inline helper 
+      * assert-true
+      * run the sentence already loaded into w2n-number-sentences
+      * through W2N and check the value that comes back matches
+      * expected-value - so a config or table change that quietly
+      * breaks a conversion that used to work gets caught here instead
+      * of in production.
       *-----------------------------------------------------------------
        assert-true section.
-       display "enter Engish.assert-true"       
-       call "W2N" using by reference w2n-parameter 
+       display "enter Engish.assert-true"
+       add 1 to assert-total-count
+       move w2n-number-sentences to sentence-display-national
+
+       call "W2N" using by reference w2n-parameter
                         by reference w2n-returning
                      on exception display "99 bugs in a bottle..."
        end-call
-       
-       evaluate w2n-returning
-         when low-value
-           continue *> YEAH 
-         when high-value
-           if w2n-result is not equal all spaces 
-             display w2n-result-value
-           else 
-             display "Unexpected result for >>>" w2n-number-sentences  
-               "expected=" expected-value "<=>"
-               "actually=" w2n-result-value    
-             exit program
-           end-if
-         when other
-           display "Unknown error"
-               exit program
-       end-evaluate
+
+       if w2n-returning-ok
+          and w2n-result-value-integer = expected-value-integer
+          and w2n-result-value-decimal = expected-value-decimal
+           add 1 to assert-ok-count
+       else
+           add 1 to assert-fail-count
+           move expected-value-integer to expected-value-edit
+           move w2n-result-value-integer to actual-value-edit
+           display "FAIL: [" sentence-display-bytes (1:64) "] expected="
+                    expected-value-edit " actual=" actual-value-edit
+                    " returning=" w2n-returning
+       end-if
+
+       .
+       exit section.
+
+      *-----------------------------------------------------------------
+      * assert-rejected
+      * run the sentence already loaded into w2n-number-sentences
+      * through W2N and check that it is refused for the specific
+      * reason expected-reason-code names - the mirror image of
+      * assert-true for the sentences that should fail to parse.
+      *-----------------------------------------------------------------
+       assert-rejected section.
+       display "enter Engish.assert-rejected"
+       add 1 to assert-total-count
+       move w2n-number-sentences to sentence-display-national
+
+       call "W2N" using by reference w2n-parameter
+                        by reference w2n-returning
+                     on exception display "99 bugs in a bottle..."
+       end-call
+
+       if w2n-returning-error and w2n-reason-code = expected-reason-code
+           add 1 to assert-ok-count
+       else
+           add 1 to assert-fail-count
+           display "FAIL: [" sentence-display-bytes (1:64) "] expected"
+                    " rejection reason=" expected-reason-code
+                    " actual returning=" w2n-returning
+                    " reason=" w2n-reason-code
+       end-if
 
        .
-       exit section.       
-       
+       exit section.
 
       *- Bye bye -------------------------------------------------------
        exit program.
