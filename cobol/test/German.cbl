@@ -0,0 +1,289 @@
+      ******************************************************************
+      * TestCases for german language
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. German.
+      *AUTHOR. Sebastian Ritter. *> no COBOL-2014
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *>   SELECT
+      *>   ASSIGN TO
+      *>   ORGANIZATION IS
+      *>   .
+
+       DATA DIVISION.
+       FILE SECTION.
+      *>FD .
+      *>    01 .
+
+       WORKING-STORAGE SECTION.
+
+       copy "W2N.cpy". *> for call
+
+      *> mirrors w2n-result-value field for field, so assert-true can
+      *> compare the two group items against each other.
+       01 expected-value.
+           20 expected-value-integer    pic 9(38).
+           20 expected-value-delmiter   pic n(1).
+           20 expected-value-decimal    pic 9(38).
+       01 expected-value-edit       pic z(37)9.
+       01 actual-value-edit         pic z(37)9.
+
+      *> the specific reason a sentence in test-negatives is expected
+      *> to be rejected for - see w2n-reason-code in W2N.cpy.
+       01 expected-reason-code      pic 9(2).
+
+      *> byte view of the sentence under test, so a FAIL message can
+      *> show what was actually fed to W2N - the same redefines trick
+      *> W2NRECON uses for recon-spelled.
+       01 sentence-display.
+           05 sentence-display-bytes        pic x(2048).
+           05 sentence-display-national redefines sentence-display-bytes
+                                           pic n(1024).
+
+       01 assert-total-count        pic 9(9) value zero.
+       01 assert-ok-count           pic 9(9) value zero.
+       01 assert-fail-count         pic 9(9) value zero.
+
+      *> scratch area for assembling a sentence too long to fit on one
+      *> source line.
+       01 sentence-work             pic x(160).
+
+       LOCAL-STORAGE SECTION.
+       LINKAGE SECTION.
+       SCREEN SECTION.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      * Like XUnit tests setup, test, tear-down
+       main section.
+       display "enter German.main"
+         perform setup
+         perform test-positives
+         perform test-negatives
+         perform tear-down
+       display "exit German.main"
+
+       stop run.
+       exit section.
+
+
+      *-----------------------------------------------------------------
+      * setup
+      * initialize the linkage with our default values - config_de's
+      * long-scale vocabulary only gets loaded once w2n-language-code
+      * names German, so every case below runs against it.
+      *-----------------------------------------------------------------
+       setup section.
+       DISPLAY "enter German.setup"
+           set w2n-returning-ok to true
+           initialize w2n-parameter
+           set w2n-language-is-german to true
+       .
+       exit section.
+      *-----------------------------------------------------------------
+      * test-positives
+      * test cases for positive text values - every sentence here is
+      * expected to come back as w2n-returning-ok with the value shown.
+      * German numbers are ordinarily written as one compound word
+      * (e.g. "einundzwanzig"), but W2N only ever splits a sentence on
+      * blanks/hyphens, so every case below spells the same compound
+      * out as separate words in the order the grouped-value algorithm
+      * expects - tens and ones simply add together, "hundert"/
+      * "tausend"/"million"/... fold the group accumulated so far.
+      *-----------------------------------------------------------------
+       test-positives section.
+       display "enter German.test-positives"
+           initialize expected-value
+       move "neunzehn" to w2n-number-sentences
+           move 19 to expected-value-integer
+           perform assert-true
+
+       initialize expected-value
+       move "zwei tausend neunzehn" to w2n-number-sentences
+           move 2019 to expected-value-integer
+           perform assert-true
+
+       initialize expected-value
+       move "zwei million drei tausend neunzehn" to w2n-number-sentences
+           move 2003019 to expected-value-integer
+           perform assert-true
+
+       initialize expected-value
+       move "drei milliarde" to w2n-number-sentences
+           move 3000000000 to expected-value-integer
+           perform assert-true
+
+       initialize expected-value
+       move "drei million" to w2n-number-sentences
+           move 3000000 to expected-value-integer
+           perform assert-true
+
+       initialize expected-value
+       move spaces to sentence-work
+       string "eins hundert zwanzig drei million vier hundert fuenfzig "
+              "sechs tausend sieben hundert achtzig neun"
+                                               delimited by size
+         into sentence-work
+       end-string
+       move sentence-work to w2n-number-sentences
+           move 123456789 to expected-value-integer
+           perform assert-true
+
+       initialize expected-value
+       move "elf" to w2n-number-sentences
+           move 11 to expected-value-integer
+           perform assert-true
+
+       initialize expected-value
+       move "neunzehn billion neunzehn" to w2n-number-sentences
+           move 19000000000019 to expected-value-integer
+           perform assert-true
+
+       initialize expected-value
+       move "eins hundert vierzig zwei" to w2n-number-sentences
+           move 142 to expected-value-integer
+           perform assert-true
+
+       initialize expected-value
+       move "112" to w2n-number-sentences
+           move 112 to expected-value-integer
+           perform assert-true
+
+       initialize expected-value
+       move "11211234" to w2n-number-sentences
+           move 11211234 to expected-value-integer
+           perform assert-true
+
+       initialize expected-value
+       move "fuenf" to w2n-number-sentences
+           move 5 to expected-value-integer
+           perform assert-true
+
+       initialize expected-value
+       move "zwei million zwanzig drei tausend vierzig neun"
+         to  w2n-number-sentences
+           move 2023049 to expected-value-integer
+           perform assert-true
+
+      *> normalize-data alias coverage - both the umlaut-free "ZWOELF"
+      *> and the accented "ZWÖLF" live in normalize_de.properties and
+      *> must resolve to the value "zwoelf" carries there, exercising
+      *> upper-case folding on plain ASCII and on a UTF-8 byte
+      *> sequence alike.
+       initialize expected-value
+       move "ZWOELF" to w2n-number-sentences
+           move 12 to expected-value-integer
+           perform assert-true
+
+       initialize expected-value
+       move "ZWÖLF" to w2n-number-sentences
+           move 12 to expected-value-integer
+           perform assert-true
+
+       .
+       exit section.
+      *-----------------------------------------------------------------
+      * test-negatives
+      * test cases for negative text values - every sentence here is
+      * expected to be refused, each for the specific reason shown.
+      *-----------------------------------------------------------------
+       test-negatives section.
+       display "enter German.test-negatives"
+       move spaces to w2n-number-sentences
+           move 1 to expected-reason-code *> w2n-reason-empty-input
+           perform assert-rejected
+
+       move "blabla unsinn quatsch kauderwelsch"
+         to  w2n-number-sentences
+           move 2 to expected-reason-code *> w2n-reason-unknown-word
+           perform assert-rejected
+       .
+       exit section.
+      *-----------------------------------------------------------------
+      * tear down
+      *-----------------------------------------------------------------
+       tear-down section.
+       display "enter German.tear-down"
+       display "German: " assert-total-count " assertion(s), "
+                assert-ok-count " passed, " assert-fail-count " failed"
+           if assert-fail-count > zero
+               move 1 to return-code
+           else
+               move zero to return-code
+           end-if
+       .
+       exit section.
+
+      *-----------------------------------------------------------------
+      * assert-true
+      * run the sentence already loaded into w2n-number-sentences
+      * through W2N and check the value that comes back matches
+      * expected-value - so a config or table change that quietly
+      * breaks a conversion that used to work gets caught here instead
+      * of in production.
+      *-----------------------------------------------------------------
+       assert-true section.
+       display "enter German.assert-true"
+       add 1 to assert-total-count
+       move w2n-number-sentences to sentence-display-national
+
+       call "W2N" using by reference w2n-parameter
+                        by reference w2n-returning
+                     on exception display "99 bugs in a bottle..."
+       end-call
+
+       if w2n-returning-ok
+          and w2n-result-value-integer = expected-value-integer
+          and w2n-result-value-decimal = expected-value-decimal
+           add 1 to assert-ok-count
+       else
+           add 1 to assert-fail-count
+           move expected-value-integer to expected-value-edit
+           move w2n-result-value-integer to actual-value-edit
+           display "FAIL: [" sentence-display-bytes (1:64) "] expected="
+                    expected-value-edit " actual=" actual-value-edit
+                    " returning=" w2n-returning
+       end-if
+
+       .
+       exit section.
+
+      *-----------------------------------------------------------------
+      * assert-rejected
+      * run the sentence already loaded into w2n-number-sentences
+      * through W2N and check that it is refused for the specific
+      * reason expected-reason-code names - the mirror image of
+      * assert-true for the sentences that should fail to parse.
+      *-----------------------------------------------------------------
+       assert-rejected section.
+       display "enter German.assert-rejected"
+       add 1 to assert-total-count
+       move w2n-number-sentences to sentence-display-national
+
+       call "W2N" using by reference w2n-parameter
+                        by reference w2n-returning
+                     on exception display "99 bugs in a bottle..."
+       end-call
+
+       if w2n-returning-error and w2n-reason-code = expected-reason-code
+           add 1 to assert-ok-count
+       else
+           add 1 to assert-fail-count
+           display "FAIL: [" sentence-display-bytes (1:64) "] expected"
+                    " rejection reason=" expected-reason-code
+                    " actual returning=" w2n-returning
+                    " reason=" w2n-reason-code
+       end-if
+
+       .
+       exit section.
+
+      *- Bye bye -------------------------------------------------------
+       exit program.
+       END PROGRAM German.
+      * EOF
