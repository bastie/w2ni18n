@@ -0,0 +1,266 @@
+      ******************************************************************
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. W2NBATCH.
+      *AUTHOR. Sebastian Ritter.                                        *> no COBOL-2014
+
+      *=================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT sentence-file ASSIGN TO "SENTENCES"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS SENTENCE-STATUS.
+       SELECT results-file ASSIGN TO "RESULTS"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS RESULTS-STATUS.
+       SELECT rejects-file ASSIGN TO "REJECTS"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS REJECTS-STATUS.
+       SELECT checkpoint-file ASSIGN TO "CHECKPOINT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CHECKPOINT-STATUS.
+
+      *=================================================================
+       DATA DIVISION.
+       FILE SECTION.
+       FD sentence-file
+          RECORD CONTAINS 1 TO 1024 CHARACTERS.
+       01 sentence-line.
+         05 sentence-text     pic n(1024).
+
+       FD results-file
+          RECORD CONTAINS 1 TO 2200 CHARACTERS.
+       01 results-line          pic x(2200).
+
+       FD rejects-file
+          RECORD CONTAINS 1 TO 2200 CHARACTERS.
+       01 rejects-line          pic x(2200).
+
+       FD checkpoint-file
+          RECORD CONTAINS 1 TO 20 CHARACTERS.
+       01 checkpoint-line       pic x(20).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 filler.
+       copy "FILE-STATUS.CPY" replacing ==:FILE:== by ==SENTENCE==.
+       01 filler.
+       copy "FILE-STATUS.CPY" replacing ==:FILE:== by ==RESULTS==.
+       01 filler.
+       copy "FILE-STATUS.CPY" replacing ==:FILE:== by ==REJECTS==.
+       01 filler.
+       copy "FILE-STATUS.CPY" replacing ==:FILE:== by ==CHECKPOINT==.
+
+       01 batch-record-count    pic 9(9) value zero.
+       01 batch-ok-count        pic 9(9) value zero.
+       01 batch-reject-count    pic 9(9) value zero.
+       01 restart-record-count  pic 9(9) value zero.
+
+       01 sentence-work-area.
+         05 sentence-bytes            pic x(2048).
+         05 sentence-national redefines sentence-bytes pic n(1024).
+
+       01 trim-source            pic x(2048).
+       01 trim-length            pic 9(4).
+       01 trim-tally             pic 9(4).
+
+       01 result-integer-edit    pic z(37)9.
+       01 result-decimal-edit    pic z(37)9.
+       01 reason-code-edit       pic z9.
+       01 record-count-edit      pic z(8)9.
+
+       copy "W2N.cpy". *> for call
+
+      *=================================================================
+       PROCEDURE DIVISION.
+       main section.
+       perform init
+       perform process-sentences
+       perform finish
+       stop run.
+
+       exit section.
+
+      *-----------------------------------------------------------------
+       init section.
+
+       display "enter W2NBATCH"
+       move zero to batch-record-count
+       move zero to batch-ok-count
+       move zero to batch-reject-count
+
+       perform load-checkpoint
+
+       open input sentence-file
+       if not SENTENCE-SUCCESS
+           display "SENTENCES file not found"
+           stop run
+       end-if
+
+       if restart-record-count > zero
+           display "resuming after checkpoint record "
+                    restart-record-count
+           open extend results-file
+           open extend rejects-file
+       else
+           open output results-file
+           open output rejects-file
+       end-if
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * load-checkpoint
+      * pick up the last successfully converted record number from a
+      * prior run, if a CHECKPOINT file is present, so a restarted run
+      * skips sentences that were already converted.
+      *-----------------------------------------------------------------
+       load-checkpoint section.
+       move zero to restart-record-count
+
+       open input checkpoint-file
+       if CHECKPOINT-SUCCESS
+           read checkpoint-file
+           if CHECKPOINT-SUCCESS
+               move function numval (checkpoint-line)
+                 to restart-record-count
+           end-if
+           close checkpoint-file
+       end-if
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * save-checkpoint
+      * record batch-record-count as the last record read, so a rerun
+      * after an abend can resume from here instead of record one.
+      *-----------------------------------------------------------------
+       save-checkpoint section.
+       move batch-record-count to record-count-edit
+       move record-count-edit to checkpoint-line
+       open output checkpoint-file
+       write checkpoint-line
+       close checkpoint-file
+       exit section.
+
+      *-----------------------------------------------------------------
+      * process-sentences
+      * read one sentence per line and convert it through W2N.
+      *-----------------------------------------------------------------
+       process-sentences section.
+       perform with test before until not SENTENCE-SUCCESS
+
+           read sentence-file
+           if SENTENCE-SUCCESS
+               perform process-one-sentence
+           end-if
+
+       end-perform
+
+       exit section.
+
+       process-one-sentence section.
+       add 1 to batch-record-count
+
+       if batch-record-count <= restart-record-count
+           display "skipping already-processed record "
+                    batch-record-count
+       else
+           move sentence-text to sentence-national
+           move sentence-bytes (1:2048) to trim-source
+           perform trim-line
+
+           initialize w2n-parameter
+           move sentence-text to w2n-number-sentences
+           call "W2N" using by reference w2n-parameter
+                            by reference w2n-returning
+
+           if w2n-returning-ok
+               add 1 to batch-ok-count
+               perform write-result-line
+           else
+               add 1 to batch-reject-count
+               perform write-reject-line
+           end-if
+
+           perform save-checkpoint
+       end-if
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * trim-line
+      * compute trim-length, the length of trim-source without its
+      * trailing spaces (mirrors TxtUtils' trim function).
+      *-----------------------------------------------------------------
+       trim-line section.
+       move zero to trim-length
+       if not trim-source = spaces
+           move zero to trim-tally
+           inspect trim-source tallying trim-tally for trailing space
+           compute trim-length = length of trim-source - trim-tally
+       end-if
+       exit section.
+
+       write-result-line section.
+       move w2n-result-value-integer to result-integer-edit
+       move spaces to results-line
+
+       if w2n-result-is-integer
+           string trim-source (1:trim-length) delimited by size
+                  " = " delimited by size
+                  w2n-result-sign delimited by size
+                  result-integer-edit delimited by size
+             into results-line
+           end-string
+       else
+           move w2n-result-value-decimal to result-decimal-edit
+           string trim-source (1:trim-length) delimited by size
+                  " = " delimited by size
+                  w2n-result-sign delimited by size
+                  result-integer-edit delimited by size
+                  "." delimited by size
+                  result-decimal-edit delimited by size
+             into results-line
+           end-string
+       end-if
+
+       write results-line
+
+       exit section.
+
+       write-reject-line section.
+       move w2n-reason-code to reason-code-edit
+       move spaces to rejects-line
+
+       string trim-source (1:trim-length) delimited by size
+              " | reason=" delimited by size
+              reason-code-edit delimited by size
+              " word=" delimited by size
+              w2n-reason-word delimited by size
+         into rejects-line
+       end-string
+
+       write rejects-line
+
+       exit section.
+
+      *-----------------------------------------------------------------
+       finish section.
+
+       close sentence-file
+       close results-file
+       close rejects-file
+
+       move batch-record-count to record-count-edit
+       display "W2NBATCH processed " record-count-edit
+                " sentences, " batch-ok-count " ok, "
+                batch-reject-count " rejected"
+
+       exit section.
+
+       END PROGRAM W2NBATCH.
+      * EOF
