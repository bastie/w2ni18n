@@ -0,0 +1,296 @@
+      ******************************************************************
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. W2NRECON.
+      *AUTHOR. Sebastian Ritter.                                        *> no COBOL-2014
+
+      *=================================================================
+      * W2NRECON walks every word=value pair in config_<lang>.properties,
+      * spells each value out with N2W, feeds the spelling back through
+      * W2N, and flags any value that does not round-trip. This catches
+      * a typo'd number-system-value or a duplicated key in the config
+      * file before it reaches a production conversion run.
+      *=================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT config-file ASSIGN TO config_filename
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CONFIG-STATUS.
+
+      *=================================================================
+       DATA DIVISION.
+       FILE SECTION.
+       FD config-file
+          RECORD CONTAINS 1 TO 80 CHARACTERS.
+       01 config-line.
+         05 config-content   pic n(80).
+         05 config-content-bytes redefines config-content pic x(80).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 CONFIG-KEY-VALUE-DELIMITER  PIC X(1) VALUE "=".
+       77 CONFIG-PART-DELIMITER       PIC X(1) VALUE ":".
+
+       01 helper-count-pos      pic 9(4).
+       01 config-key-work       pic x(64).
+       01 config-value-work     pic x(64).
+       01 config-scale-work     pic x(16).
+
+      *> same scale-tag filtering W2N.cob's load-vocabulary-line does -
+      *> a config value may carry an optional ":LONG"/":SHORT" tag so a
+      *> word like "billion" can mean something different under each
+      *> numbering system without colliding in number-system.
+       01 active-scale-system   pic x(8).
+         88 scale-system-is-long  value "LONG".
+         88 scale-system-is-short value "SHORT".
+
+      *> re-applied to n2w-language-code/w2n-language-code in
+      *> reconcile-one, since initialize n2w-parameter/w2n-parameter
+      *> wipes each CALL's own language-code field back to spaces.
+       01 active-language-code  pic x(2).
+
+       01 scale-tag-flag         pic x(1).
+         88 scale-tag-is-loadable   value "Y".
+
+       01 filler.
+        03 number-system           occurs 256 indexed by ns-idx.
+         05 number-system-text      pic x(256).
+         05 number-system-value     pic 9(38).
+       01 number-system-count     pic 9(4) value zero.
+
+       01 config-file-namew     pic x(128).
+       01 dynmaic-config-file-name.
+         05 filler       value "data/".
+         05 filler       value "config_".
+         05 lang         value "en".
+           88 lang-default value "en".
+         05 filler       value ".properties".
+
+       01 filler.
+       copy "FILE-STATUS.CPY" replacing ==:FILE:== by ==CONFIG==.
+
+       01 recon-total-count      pic 9(9) value zero.
+       01 recon-ok-count         pic 9(9) value zero.
+       01 recon-mismatch-count   pic 9(9) value zero.
+
+       01 recon-value-edit       pic z(37)9.
+       01 recon-spelled.
+         05 recon-spelled-bytes         pic x(2048).
+         05 recon-spelled-national redefines recon-spelled-bytes
+                                     pic n(1024).
+
+       copy "N2W.cpy". *> for call
+       copy "W2N.cpy". *> for call
+
+      *=================================================================
+       PROCEDURE DIVISION.
+       main section.
+       perform init
+       perform reconcile-all
+       perform finish
+       stop run.
+
+       exit section.
+
+      *-----------------------------------------------------------------
+       init section.
+
+       display "enter W2NRECON"
+
+      *> operator picks the language to reconcile with a one-word
+      *> command-line argument ("W2NRECON DE") the same way German.cbl
+      *> picks German for W2N/N2W - no argument at all falls through to
+      *> the "en" default below.
+           accept w2n-language-code from command-line
+
+           if w2n-language-code = low-values or
+              w2n-language-code = spaces
+               continue
+           else
+               move function lower-case (w2n-language-code) to lang
+           end-if
+
+       if lang-default then
+         set scale-system-is-short to true
+       else
+         set scale-system-is-long to true
+       end-if
+
+       move function upper-case (lang) to active-language-code
+
+       perform load-vocabulary
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * load-vocabulary
+      * same config_<lang>.properties loader W2N.cob and N2W.cob use,
+      * so W2NRECON walks exactly the vocabulary both programs share.
+      *-----------------------------------------------------------------
+       load-vocabulary section.
+       move zero to number-system-count
+
+       display "config_filename" upon environment-name
+       display dynmaic-config-file-name upon environment-value
+
+       OPEN INPUT config-file.
+       if CONFIG-NOT_EXISTS
+             display "File not found " dynmaic-config-file-name
+             stop run
+       end-if
+
+       perform with test before until not CONFIG-SUCCESS
+
+              read config-file
+              if CONFIG-SUCCESS
+                  perform load-vocabulary-line
+              end-if
+
+       end-perform
+
+       close config-file.
+
+       exit section.
+
+       load-vocabulary-line section.
+
+           if config-content-bytes (1:1) not = "#" and
+              config-content-bytes not = spaces
+
+           move zero to helper-count-pos
+           perform varying helper-count-pos from 1 by 1
+                    until helper-count-pos > 80
+                       or config-content-bytes (helper-count-pos:1)
+                          = CONFIG-KEY-VALUE-DELIMITER
+           end-perform
+
+           if helper-count-pos <= 80
+               move spaces to config-key-work
+               move spaces to config-value-work
+               move spaces to config-scale-work
+               move config-content-bytes (1:helper-count-pos - 1)
+                 to config-key-work
+               move config-content-bytes (helper-count-pos + 1:)
+                 to config-value-work
+
+               perform split-vocabulary-scale-tag
+               perform check-vocabulary-scale-tag
+
+               if scale-tag-is-loadable
+                   add 1 to number-system-count
+                   move function upper-case (config-key-work)
+                     to number-system-text  (number-system-count)
+                   move function numval (config-value-work)
+                     to number-system-value (number-system-count)
+               end-if
+           end-if
+       end-if
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * split-vocabulary-scale-tag
+      * a config value may carry an optional CONFIG-PART-DELIMITER
+      * (":") tagged scale system, e.g. "1000000000:LONG" - strips the
+      * tag (if any) off config-value-work into config-scale-work,
+      * leaving the bare numeric text behind for FUNCTION NUMVAL. Same
+      * logic as W2N.cob's paragraph of the same name.
+      *-----------------------------------------------------------------
+       split-vocabulary-scale-tag section.
+           move zero to helper-count-pos
+           perform varying helper-count-pos from 1 by 1
+                    until helper-count-pos > 64
+                       or config-value-work (helper-count-pos:1)
+                          = CONFIG-PART-DELIMITER
+                       or config-value-work (helper-count-pos:1)
+                          = space
+           end-perform
+
+           if helper-count-pos <= 64
+              and config-value-work (helper-count-pos:1)
+                    = CONFIG-PART-DELIMITER
+               move function upper-case
+                     (config-value-work (helper-count-pos + 1:))
+                 to config-scale-work
+               move spaces to config-value-work (helper-count-pos:)
+           end-if
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * check-vocabulary-scale-tag
+      * an untagged config line always loads; a tagged line only loads
+      * when its tag matches the language's active-scale-system.
+      *-----------------------------------------------------------------
+       check-vocabulary-scale-tag section.
+           move "Y" to scale-tag-flag
+           if config-scale-work not = spaces
+              and config-scale-work not = active-scale-system
+               move "N" to scale-tag-flag
+           end-if
+       exit section.
+
+      *-----------------------------------------------------------------
+      * reconcile-all
+      * drive every loaded word/value pair through reconcile-one.
+      *-----------------------------------------------------------------
+       reconcile-all section.
+       perform varying ns-idx from 1 by 1
+                until ns-idx > number-system-count
+
+           perform reconcile-one
+
+       end-perform
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * reconcile-one
+      * spell number-system-value (ns-idx) with N2W, parse that spelling
+      * back with W2N, and flag anything that does not come back to the
+      * value we started with.
+      *-----------------------------------------------------------------
+       reconcile-one section.
+       add 1 to recon-total-count
+
+       initialize n2w-parameter
+       move active-language-code to n2w-language-code
+       move number-system-value (ns-idx) to n2w-value-integer
+       call "N2W" using by reference n2w-parameter
+                        by reference n2w-returning
+
+       move n2w-result-text to recon-spelled-national
+
+       initialize w2n-parameter
+       move active-language-code to w2n-language-code
+       move recon-spelled-national to w2n-number-sentences
+       call "W2N" using by reference w2n-parameter
+                        by reference w2n-returning
+
+       move number-system-value (ns-idx) to recon-value-edit
+       if w2n-returning-ok
+          and w2n-result-value-integer = number-system-value (ns-idx)
+           add 1 to recon-ok-count
+       else
+           add 1 to recon-mismatch-count
+           display "MISMATCH word=" number-system-text (ns-idx)
+                    " expected=" recon-value-edit
+                    " spelling=[" recon-spelled-bytes (1:64) "]"
+       end-if
+
+       exit section.
+
+      *-----------------------------------------------------------------
+       finish section.
+
+       display "W2NRECON checked " number-system-count
+                " words, " recon-ok-count " ok, "
+                recon-mismatch-count " mismatched"
+
+       exit section.
+
+       END PROGRAM W2NRECON.
+      * EOF
