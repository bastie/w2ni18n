@@ -0,0 +1,769 @@
+      ******************************************************************
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. W2NVOCAB.
+      *AUTHOR. Sebastian Ritter.                                        *> no COBOL-2014
+
+      *=================================================================
+      * W2NVOCAB is an interactive operator utility for growing a
+      * config_<lang>.properties vocabulary without hand-editing the
+      * file. It lists the word=value pairs currently on file, lets an
+      * operator add, rename, or retire an entry, checks the in-memory
+      * number-system table for a duplicate key (or a suspicious
+      * duplicate value) before accepting the change, and only ever
+      * touches the real file by writing a full replacement to a temp
+      * file and renaming it over the original - so a run that is
+      * interrupted partway through never leaves config-file half
+      * written.
+      *=================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT config-file ASSIGN TO config_filename
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CONFIG-STATUS.
+       SELECT vocab-temp-file ASSIGN TO vocab_temp_filename
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS VOCTEMP-STATUS.
+
+      *=================================================================
+       DATA DIVISION.
+       FILE SECTION.
+       FD config-file
+          RECORD CONTAINS 1 TO 80 CHARACTERS.
+       01 config-line.
+      *> plain UTF-8 text, parsed via the byte view - see W2N.cob
+         05 config-content       pic n(80).
+         05 config-content-bytes redefines config-content pic x(80).
+
+       FD vocab-temp-file
+          RECORD CONTAINS 1 TO 81 CHARACTERS.
+       01 vocab-temp-line        pic x(81).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 CONFIG-KEY-VALUE-DELIMITER  PIC X(1) VALUE "=".
+       77 CONFIG-PART-DELIMITER       PIC X(1) VALUE ":".
+
+       01 helper-count-pos      pic 9(4).
+       01 config-key-work       pic x(64).
+       01 config-value-work     pic x(64).
+       01 config-bare-value-work pic x(64).
+       01 config-scale-work     pic x(16).
+
+      *> every word=value[:scale] pair currently on file, loaded fresh
+      *> at startup the same way load-vocabulary-line does in W2N.cob,
+      *> except every scale-tagged entry is kept (not just the one that
+      *> matches one particular active-scale-system) since this tool
+      *> edits the raw file, not a single language run.
+       01 filler.
+        03 number-system           occurs 256 indexed by ns-idx.
+         05 number-system-text       pic x(64).
+         05 number-system-scale      pic x(16).
+         05 number-system-value      pic 9(38).
+         05 number-system-value-text pic x(64).
+         05 number-system-raw-idx    pic 9(4).
+       01 number-system-count     pic 9(4) value zero.
+
+      *> the file's lines, verbatim, so rewriting it back out preserves
+      *> every comment and blank line exactly as the operator left it -
+      *> only the one line an ADD/RENAME/RETIRE touches ever changes.
+       01 filler.
+        03 vocab-raw-line          pic x(81) occurs 512
+                                    indexed by vr-idx.
+       01 vocab-raw-line-count    pic 9(4) value zero.
+
+       01 vocab-changed-flag      pic x(1).
+         88 vocab-has-changes       value "Y".
+
+       01 lang                   pic x(2) value "en".
+         88 lang-default           value "en".
+       01 dynmaic-config-file-name.
+         05 filler       value "data/".
+         05 filler       value "config_".
+         05 config-file-lang  pic x(2) value "en".
+         05 filler       value ".properties".
+       01 dynmaic-temp-file-name.
+         05 filler       value "data/".
+         05 filler       value "config_".
+         05 temp-file-lang    pic x(2) value "en".
+         05 filler       value ".properties.tmp".
+
+       01 filler.
+       copy "FILE-STATUS.CPY" replacing ==:FILE:== by ==CONFIG==.
+       01 filler.
+       copy "FILE-STATUS.CPY" replacing ==:FILE:== by ==VOCTEMP==.
+
+       01 rename-return-code     pic s9(9) comp-5.
+
+       01 operator-command-line  pic x(128).
+       01 operator-verb          pic x(16).
+       01 operator-rest          pic x(112).
+       01 operator-arg1          pic x(64).
+       01 operator-arg2          pic x(64).
+       01 operator-done-flag     pic x(1).
+         88 operator-is-done       value "Y".
+       01 field-end-pos          pic 9(4).
+
+       01 found-entry-idx        pic 9(4).
+       01 rename-target-idx      pic 9(4).
+       01 new-value-numeric      pic 9(38).
+       01 new-value-is-numeric   pic x(1).
+         88 new-value-looks-numeric value "Y".
+       01 test-char              pic x(1).
+
+      *=================================================================
+       PROCEDURE DIVISION.
+       main section.
+       perform init
+       perform operator-command-loop
+       perform finish
+       stop run.
+
+       exit section.
+
+      *-----------------------------------------------------------------
+       init section.
+
+       display "enter W2NVOCAB"
+       move "N" to vocab-changed-flag
+
+       display "language code (default EN): " with no advancing
+       accept operator-command-line
+       if operator-command-line (1:2) not = spaces
+           move function lower-case (operator-command-line (1:2))
+             to lang
+       end-if
+       move lang to config-file-lang
+       move lang to temp-file-lang
+
+       perform load-vocabulary
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * load-vocabulary
+      * read config_<lang>.properties into vocab-raw-line (verbatim,
+      * for the eventual rewrite) and into number-system (split out for
+      * duplicate checking), the same way W2N.cob's load-vocabulary-line
+      * splits a config line, except every scale-tagged entry is kept.
+      * A missing file is not an error here - it just means the
+      * operator is starting a brand new language vocabulary from
+      * scratch.
+      *-----------------------------------------------------------------
+       load-vocabulary section.
+       move zero to number-system-count
+       move zero to vocab-raw-line-count
+
+       display "config_filename" upon environment-name
+       display dynmaic-config-file-name upon environment-value
+
+       OPEN INPUT config-file.
+       if CONFIG-NOT_EXISTS
+           display "File not found " dynmaic-config-file-name
+                   " - starting a new vocabulary file"
+       else
+           if not CONFIG-SUCCESS
+               display "Unable to open " dynmaic-config-file-name
+                       " (file status " CONFIG-STATUS ") - aborting"
+               stop run
+           end-if
+
+           perform with test before until not CONFIG-SUCCESS
+
+                  read config-file
+                  if CONFIG-SUCCESS
+                      perform store-raw-line
+                      perform load-vocabulary-line
+                  end-if
+
+           end-perform
+
+           close config-file
+       end-if
+
+       display "loaded " number-system-count " word(s) from "
+                dynmaic-config-file-name
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * store-raw-line
+      * append the record just read to vocab-raw-line, verbatim.
+      *-----------------------------------------------------------------
+       store-raw-line section.
+       add 1 to vocab-raw-line-count
+       move config-content-bytes
+         to vocab-raw-line (vocab-raw-line-count)
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * load-vocabulary-line
+      * split the line just stored on "=" (and a trailing ":scale" tag,
+      * if any) and add it to number-system, remembering which
+      * vocab-raw-line it came from so a later RENAME/RETIRE can edit
+      * that exact line.
+      *-----------------------------------------------------------------
+       load-vocabulary-line section.
+
+           if config-content-bytes (1:1) not = "#" and
+              config-content-bytes not = spaces
+
+           move zero to helper-count-pos
+           perform varying helper-count-pos from 1 by 1
+                    until helper-count-pos > 80
+                       or config-content-bytes (helper-count-pos:1)
+                          = CONFIG-KEY-VALUE-DELIMITER
+           end-perform
+
+           if helper-count-pos <= 80
+               move spaces to config-key-work
+               move spaces to config-value-work
+               move config-content-bytes (1:helper-count-pos - 1)
+                 to config-key-work
+               move config-content-bytes (helper-count-pos + 1:)
+                 to config-value-work
+
+               perform split-value-scale-tag
+
+               add 1 to number-system-count
+               move function upper-case (config-key-work)
+                 to number-system-text (number-system-count)
+               move config-scale-work
+                 to number-system-scale (number-system-count)
+               move config-value-work
+                 to number-system-value-text (number-system-count)
+               move function numval (config-bare-value-work)
+                 to number-system-value (number-system-count)
+               move vocab-raw-line-count
+                 to number-system-raw-idx (number-system-count)
+           end-if
+       end-if
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * split-value-scale-tag
+      * strip an optional CONFIG-PART-DELIMITER (":") tagged scale
+      * system off config-value-work into config-scale-work, leaving
+      * the bare numeric text in config-bare-value-work - the same
+      * split W2N.cob's split-vocabulary-scale-tag performs, kept here
+      * as its own copy since this program has no call on W2N.cob.
+      *-----------------------------------------------------------------
+       split-value-scale-tag section.
+       move spaces to config-scale-work
+       move config-value-work to config-bare-value-work
+
+       move zero to helper-count-pos
+       perform varying helper-count-pos from 1 by 1
+                until helper-count-pos > 64
+                   or config-value-work (helper-count-pos:1)
+                      = CONFIG-PART-DELIMITER
+       end-perform
+
+       if helper-count-pos <= 64
+           move spaces to config-bare-value-work
+           move config-value-work (1:helper-count-pos - 1)
+             to config-bare-value-work
+           move config-value-work (helper-count-pos + 1:)
+             to config-scale-work
+       end-if
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * operator-command-loop
+      * prompt/accept/dispatch until the operator types QUIT, then
+      * save any changes back to config-file.
+      *-----------------------------------------------------------------
+       operator-command-loop section.
+       move "N" to operator-done-flag
+
+       display " "
+       display "commands:"
+       display "  LIST                    - show every word=value pair"
+       display "  ADD word value[:scale]   - add a new word"
+       display "  RENAME old-word new-word - rename a word, keep value"
+       display "  RETIRE word              - comment out a word"
+       display "  QUIT                     - save changes and exit"
+
+       perform until operator-is-done
+
+           display " "
+           display "W2NVOCAB> " with no advancing
+           accept operator-command-line
+           perform dispatch-operator-command
+
+       end-perform
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * dispatch-operator-command
+      * split operator-command-line into a verb and the rest of the
+      * line, then act on it.
+      *-----------------------------------------------------------------
+       dispatch-operator-command section.
+       move spaces to operator-verb
+       move spaces to operator-rest
+
+       move zero to helper-count-pos
+       perform varying helper-count-pos from 1 by 1
+                until helper-count-pos > 128
+                   or operator-command-line (helper-count-pos:1) = space
+       end-perform
+
+       move operator-command-line (1:helper-count-pos - 1)
+         to operator-verb
+       if helper-count-pos < 128
+           move operator-command-line (helper-count-pos + 1:)
+             to operator-rest
+       end-if
+       move function upper-case (operator-verb) to operator-verb
+
+       evaluate true
+           when operator-verb = "LIST"
+               perform list-vocabulary
+           when operator-verb = "ADD"
+               perform split-operator-rest
+               perform do-add
+           when operator-verb = "RENAME"
+               perform split-operator-rest
+               perform do-rename
+           when operator-verb = "RETIRE"
+               move operator-rest to operator-arg1
+               perform do-retire
+           when operator-verb = "QUIT" or operator-verb = "EXIT"
+               perform save-vocabulary
+               set operator-is-done to true
+           when operator-verb = spaces
+               continue
+           when other
+               display "unknown command: " operator-verb
+       end-evaluate
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * split-operator-rest
+      * split operator-rest into operator-arg1/operator-arg2 on the
+      * first space, the same way dispatch-operator-command splits the
+      * verb off the front of the whole line.
+      *-----------------------------------------------------------------
+       split-operator-rest section.
+       move spaces to operator-arg1
+       move spaces to operator-arg2
+
+       move zero to helper-count-pos
+       perform varying helper-count-pos from 1 by 1
+                until helper-count-pos > 112
+                   or operator-rest (helper-count-pos:1) = space
+       end-perform
+
+       move operator-rest (1:helper-count-pos - 1) to operator-arg1
+       if helper-count-pos < 112
+           move operator-rest (helper-count-pos + 1:) to operator-arg2
+       end-if
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * list-vocabulary
+      * show every currently-loaded word=value pair.
+      *-----------------------------------------------------------------
+       list-vocabulary section.
+       if number-system-count = zero
+           display "(no words loaded)"
+       else
+           perform varying ns-idx from 1 by 1
+                    until ns-idx > number-system-count
+
+               if number-system-scale (ns-idx) = spaces
+                   display number-system-text (ns-idx) "="
+                           number-system-value-text (ns-idx)
+               else
+                   display number-system-text (ns-idx) "="
+                           number-system-value-text (ns-idx)
+                           " (scale=" number-system-scale (ns-idx) ")"
+               end-if
+
+           end-perform
+       end-if
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * find-vocabulary-entry
+      * set found-entry-idx to the number-system slot whose key and
+      * scale tag both match config-key-work/config-scale-work, or
+      * zero if there is no such entry.
+      *-----------------------------------------------------------------
+       find-vocabulary-entry section.
+       move zero to found-entry-idx
+
+       perform varying ns-idx from 1 by 1
+                until ns-idx > number-system-count
+                   or found-entry-idx > zero
+
+           if number-system-text (ns-idx) = config-key-work and
+              number-system-scale (ns-idx) = config-scale-work
+               move ns-idx to found-entry-idx
+           end-if
+
+       end-perform
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * check-value-is-numeric
+      * set new-value-is-numeric to Y only when operator-arg2 (once the
+      * scale tag, if any, is stripped off) is nothing but digits - the
+      * same bare-digit-string check W2N.cob's check-numeric-literal
+      * uses for an input sentence.
+      *-----------------------------------------------------------------
+       check-value-is-numeric section.
+       move "Y" to new-value-is-numeric
+
+       if config-bare-value-work = spaces
+           move "N" to new-value-is-numeric
+       else
+           perform varying helper-count-pos from 1 by 1
+                    until helper-count-pos > 64
+
+               move config-bare-value-work (helper-count-pos:1)
+                 to test-char
+
+               if test-char = space
+                   move 64 to helper-count-pos
+               else
+                   if test-char < "0" or test-char > "9"
+                       move "N" to new-value-is-numeric
+                       move 64 to helper-count-pos
+                   end-if
+               end-if
+
+           end-perform
+       end-if
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * field-trimmed-length
+      * set field-end-pos to the position of the last non-space byte of
+      * operator-arg1 (the same "find where a fixed field's content
+      * ends" scan used throughout W2N.cob), defaulting to 1 so a STRING
+      * off a blank field never takes a zero-length slice.
+      *-----------------------------------------------------------------
+       field-trimmed-length section.
+       move zero to field-end-pos
+       perform varying field-end-pos from 1 by 1
+                until field-end-pos > 64
+                   or operator-arg1 (field-end-pos:1) = space
+       end-perform
+       compute field-end-pos = field-end-pos - 1
+       if field-end-pos = zero
+           move 1 to field-end-pos
+       end-if
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * do-add
+      * add operator-arg1=operator-arg2 to the vocabulary, after
+      * checking for a duplicate key (rejected outright) or a
+      * suspicious duplicate value (warned about, but still added,
+      * since two different words legitimately sharing one value - a
+      * synonym - is not necessarily a mistake).
+      *-----------------------------------------------------------------
+       do-add section.
+       if operator-arg1 = spaces or operator-arg2 = spaces
+           display "ADD rejected: usage is ADD word value[:scale]"
+       else
+           if number-system-count >= 256
+               display "ADD rejected: vocabulary table is full"
+           else
+               move function upper-case (operator-arg1)
+                 to config-key-work
+               move operator-arg2 to config-value-work
+               perform split-value-scale-tag
+               perform check-value-is-numeric
+
+               if not new-value-looks-numeric
+                   display "ADD rejected: "
+                           config-bare-value-work
+                           " is not a plain number"
+               else
+                   perform find-vocabulary-entry
+                   if found-entry-idx > zero
+                       display "ADD rejected: "
+                               config-key-work
+                               " already exists (value="
+                               number-system-value-text
+                               (found-entry-idx)
+                               ")"
+                   else
+                       move function numval (config-bare-value-work)
+                         to new-value-numeric
+                       perform warn-if-duplicate-value
+
+                       add 1 to vocab-raw-line-count
+                       move spaces
+                         to vocab-raw-line (vocab-raw-line-count)
+                       perform field-trimmed-length
+                       string operator-arg1 (1:field-end-pos)
+                                                      delimited by size
+                              CONFIG-KEY-VALUE-DELIMITER
+                                                      delimited by size
+                              operator-arg2           delimited by size
+                         into vocab-raw-line (vocab-raw-line-count)
+                       end-string
+
+                       add 1 to number-system-count
+                       move config-key-work
+                         to number-system-text (number-system-count)
+                       move config-scale-work
+                         to number-system-scale (number-system-count)
+                       move config-value-work
+                         to number-system-value-text
+                            (number-system-count)
+                       move new-value-numeric
+                         to number-system-value (number-system-count)
+                       move vocab-raw-line-count
+                         to number-system-raw-idx (number-system-count)
+
+                       set vocab-has-changes to true
+                       display "ADDED " config-key-work "="
+                               config-value-work
+                   end-if
+               end-if
+           end-if
+       end-if
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * warn-if-duplicate-value
+      * display a warning (not a rejection) when new-value-numeric
+      * already belongs to another word.
+      *-----------------------------------------------------------------
+       warn-if-duplicate-value section.
+       perform varying ns-idx from 1 by 1
+                until ns-idx > number-system-count
+
+           if number-system-value (ns-idx) = new-value-numeric
+               display "warning: " number-system-text (ns-idx)
+                       " already has this value"
+           end-if
+
+       end-perform
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * do-rename
+      * rename operator-arg1 to operator-arg2, keeping its value/scale
+      * exactly as it was, after checking operator-arg2 is not already
+      * in use by some other word.
+      *-----------------------------------------------------------------
+       do-rename section.
+       if operator-arg1 = spaces or operator-arg2 = spaces
+           display "RENAME rejected: usage is RENAME old-word new-word"
+       else
+           move function upper-case (operator-arg1) to config-key-work
+           move spaces to config-scale-work
+           perform find-any-scale-match
+           move found-entry-idx to rename-target-idx
+
+           if rename-target-idx = zero
+               display "RENAME rejected: "
+                       config-key-work " not found"
+           else
+               move function upper-case (operator-arg2)
+                 to config-key-work
+               move number-system-scale (rename-target-idx)
+                 to config-scale-work
+               perform find-vocabulary-entry
+
+               if found-entry-idx > zero and
+                  found-entry-idx not = rename-target-idx
+                   display "RENAME rejected: "
+                           config-key-work " already exists"
+               else
+                   move config-key-work
+                     to number-system-text (rename-target-idx)
+
+                   move spaces
+                     to vocab-raw-line
+                        (number-system-raw-idx (rename-target-idx))
+                   move operator-arg2 to operator-arg1
+                   perform field-trimmed-length
+                   string operator-arg2 (1:field-end-pos)
+                                                  delimited by size
+                          CONFIG-KEY-VALUE-DELIMITER
+                                                  delimited by size
+                          number-system-value-text (rename-target-idx)
+                                                  delimited by size
+                     into vocab-raw-line
+                          (number-system-raw-idx (rename-target-idx))
+                   end-string
+
+                   set vocab-has-changes to true
+                   display "RENAMED to " config-key-work
+               end-if
+           end-if
+       end-if
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * find-any-scale-match
+      * like find-vocabulary-entry, but matches on key alone - used by
+      * RENAME/RETIRE, which take a bare word with no scale tag and
+      * must find whichever scale variant (if more than one) is on
+      * file. Only the first match is used; an operator renaming or
+      * retiring a scale-ambiguous word should use LIST first and, if
+      * needed, retire the unwanted variant before touching the other.
+      *-----------------------------------------------------------------
+       find-any-scale-match section.
+       move zero to found-entry-idx
+
+       perform varying ns-idx from 1 by 1
+                until ns-idx > number-system-count
+                   or found-entry-idx > zero
+
+           if number-system-text (ns-idx) = config-key-work
+               move ns-idx to found-entry-idx
+           end-if
+
+       end-perform
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * do-retire
+      * comment the word's line out of vocab-raw-line (rather than
+      * deleting it outright) so config-file keeps a visible record of
+      * what used to be there, and drop the entry from number-system so
+      * later ADD/RENAME commands this run no longer see it as taken.
+      *-----------------------------------------------------------------
+       do-retire section.
+       if operator-arg1 = spaces
+           display "RETIRE rejected: usage is RETIRE word"
+       else
+           move function upper-case (operator-arg1) to config-key-work
+           perform find-any-scale-match
+
+           if found-entry-idx = zero
+               display "RETIRE rejected: "
+                       config-key-work " not found"
+           else
+               move vocab-raw-line
+                    (number-system-raw-idx (found-entry-idx))
+                 to vocab-temp-line
+               move spaces
+                 to vocab-raw-line
+                    (number-system-raw-idx (found-entry-idx))
+               string "#" delimited by size
+                      vocab-temp-line delimited by size
+                 into vocab-raw-line
+                      (number-system-raw-idx (found-entry-idx))
+               end-string
+
+               perform remove-vocabulary-entry
+
+               set vocab-has-changes to true
+               display "RETIRED " config-key-work
+           end-if
+       end-if
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * remove-vocabulary-entry
+      * drop number-system (found-entry-idx) by shifting every later
+      * entry down one slot, the same pattern sort-scale-table in
+      * W2N.cob uses to move entries around this kind of table.
+      *-----------------------------------------------------------------
+       remove-vocabulary-entry section.
+       perform varying ns-idx from found-entry-idx by 1
+                until ns-idx >= number-system-count
+
+           move number-system-text (ns-idx + 1)
+             to number-system-text (ns-idx)
+           move number-system-scale (ns-idx + 1)
+             to number-system-scale (ns-idx)
+           move number-system-value (ns-idx + 1)
+             to number-system-value (ns-idx)
+           move number-system-value-text (ns-idx + 1)
+             to number-system-value-text (ns-idx)
+           move number-system-raw-idx (ns-idx + 1)
+             to number-system-raw-idx (ns-idx)
+
+       end-perform
+
+       if number-system-count > zero
+           subtract 1 from number-system-count
+       end-if
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * save-vocabulary
+      * write every vocab-raw-line back out to a temp file and rename
+      * it over config-file, so a run interrupted mid-write never
+      * leaves config-file half written. Skipped entirely when nothing
+      * changed this run.
+      *-----------------------------------------------------------------
+       save-vocabulary section.
+       if not vocab-has-changes
+           display "no changes to save"
+       else
+           display "vocab_temp_filename" upon environment-name
+           display dynmaic-temp-file-name upon environment-value
+
+           OPEN OUTPUT vocab-temp-file
+           if not VOCTEMP-SUCCESS
+               display "Unable to open " dynmaic-temp-file-name
+                       " (file status " VOCTEMP-STATUS ") - changes"
+                       " were NOT saved"
+           else
+               perform varying vr-idx from 1 by 1
+                        until vr-idx > vocab-raw-line-count
+
+                   move vocab-raw-line (vr-idx) to vocab-temp-line
+                   write vocab-temp-line
+
+               end-perform
+
+               close vocab-temp-file
+
+               CALL "CBL_RENAME_FILE" using dynmaic-temp-file-name
+                                            dynmaic-config-file-name
+                    returning rename-return-code
+
+               if rename-return-code = zero
+                   display "saved " vocab-raw-line-count
+                           " line(s) to " dynmaic-config-file-name
+               else
+                   display "Unable to replace "
+                           dynmaic-config-file-name
+                           " with " dynmaic-temp-file-name
+                           " (rename returned " rename-return-code ")"
+               end-if
+           end-if
+       end-if
+
+       exit section.
+
+      *-----------------------------------------------------------------
+       finish section.
+
+       display "exit W2NVOCAB"
+
+       exit section.
+
+       END PROGRAM W2NVOCAB.
+      * EOF
