@@ -14,6 +14,15 @@
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01 txt-util-work-counter           pic 99999.
+       01 txt-util-work-needle-len        pic 9(5).
+       01 txt-util-work-hay-len           pic 9(5).
+       01 txt-util-work-scan-idx          pic 9(5).
+       01 txt-util-work-scan-limit        pic 9(5).
+       01 txt-util-work-rules-len         pic 9(5).
+       01 txt-util-work-token-start       pic 9(5).
+       01 txt-util-work-delim-idx         pic 9(5).
+       01 txt-util-work-is-delim          pic x(1).
+         88 txt-util-work-delim-found       value "Y".
 
        LINKAGE SECTION.
        copy "TxtUtils.cpy".
@@ -29,7 +38,6 @@
       *-----------------------------------------------------------------
        init section.
 
-              
       *        move "   ZwÃ¶lf   " to txt-util-input-output
       *       display ">>>" txt-util-input-output-byte(1:40) "<<<"
       *       display ">>>" txt-util-input-output (1:40) "<<<"
@@ -57,6 +65,7 @@
          when txt-util-func-trim          perform txt-util-func-10
          when txt-util-func-indexof       perform txt-util-func-20
          when txt-util-func-startswith    perform txt-util-func-25
+         when txt-util-func-split         perform txt-util-func-22
          when txt-util-func-none      
            set txt-util-rc-ok to true
          when other
@@ -116,22 +125,213 @@
       *         MOVE "l" TO txt-util-input-looking-for
       *    OUT: txt-util-result-index = 4
        txt-util-func-20 section.
-         set txt-util-rc-not-impl to true
+         move zero to txt-util-result-index
+
+         move zero to txt-util-work-needle-len
+         if txt-util-input-looking-for-byte not = low-values
+            and txt-util-input-looking-for not = spaces
+           move zero to txt-util-work-counter
+           INSPECT FUNCTION REVERSE (txt-util-input-looking-for-byte)
+             TALLYING txt-util-work-counter FOR LEADING SPACE
+           move length of txt-util-input-looking-for-byte
+             to txt-util-work-needle-len
+           subtract txt-util-work-counter from txt-util-work-needle-len
+         end-if
+
+         move zero to txt-util-work-hay-len
+         if txt-util-input-output-byte not = low-values
+            and txt-util-input-output not = spaces
+           move zero to txt-util-work-counter
+           INSPECT FUNCTION REVERSE (txt-util-input-output-byte)
+             TALLYING txt-util-work-counter FOR LEADING SPACE
+           move length of txt-util-input-output-byte
+             to txt-util-work-hay-len
+           subtract txt-util-work-counter from txt-util-work-hay-len
+         end-if
+
+         if txt-util-work-needle-len = zero
+           set txt-util-rc-nothing-todo to true
+         else
+           set txt-util-rc-false to true
+           if txt-util-work-needle-len <= txt-util-work-hay-len
+             move txt-util-work-hay-len to txt-util-work-scan-limit
+             subtract txt-util-work-needle-len
+               from txt-util-work-scan-limit
+             add 1 to txt-util-work-scan-limit
+
+             perform varying txt-util-work-scan-idx from 1 by 1
+               until txt-util-work-scan-idx > txt-util-work-scan-limit
+
+               if txt-util-input-output-byte
+                    (txt-util-work-scan-idx:txt-util-work-needle-len)
+                  = txt-util-input-looking-for-byte
+                    (1:txt-util-work-needle-len)
+                 move txt-util-work-scan-idx
+                   to txt-util-result-index
+                 set txt-util-rc-true to true
+                 move txt-util-work-scan-limit
+                   to txt-util-work-scan-idx
+               end-if
+
+             end-perform
+           end-if
+         end-if
+       exit section.
+
+      * Function:  split
+      * Input:     txt-util-input-output, txt-util-split-rules
+      * Output:    txt-util-result-split-count,
+      *            txt-util-split-output-next (-start/-end/-length)
+      * Example:
+      *    IN:  SET txt-util-func-split TO TRUE
+      *         MOVE "Hello World Again" TO txt-util-input-output
+      *         MOVE " " TO txt-util-split-rules
+      *    OUT: txt-util-result-split-count = 3
+      *         txt-util-split-output-next (1) = start 1, length 5
+       txt-util-func-22 section.
+         move zero to txt-util-result-split-count
+
+         move zero to txt-util-work-hay-len
+         if txt-util-input-output-byte not = low-values
+            and txt-util-input-output not = spaces
+           move zero to txt-util-work-counter
+           INSPECT FUNCTION REVERSE (txt-util-input-output-byte)
+             TALLYING txt-util-work-counter FOR LEADING SPACE
+           move length of txt-util-input-output-byte
+             to txt-util-work-hay-len
+           subtract txt-util-work-counter from txt-util-work-hay-len
+         end-if
+
+         move zero to txt-util-work-rules-len
+         if txt-util-split-rules-byte not = low-values
+           move zero to txt-util-work-counter
+           INSPECT FUNCTION REVERSE (txt-util-split-rules-byte)
+             TALLYING txt-util-work-counter FOR LEADING SPACE
+           move length of txt-util-split-rules-byte
+             to txt-util-work-rules-len
+           subtract txt-util-work-counter
+             from txt-util-work-rules-len
+      *> a rules field of nothing but spaces (e.g. splitting on a
+      *> single blank) trims down to zero the same way an empty
+      *> field would; treat that as "one space is the delimiter"
+      *> rather than as "no rules supplied".
+           if txt-util-work-rules-len = zero
+             move 1 to txt-util-work-rules-len
+           end-if
+         end-if
+
+         if txt-util-work-hay-len = zero
+            or txt-util-work-rules-len = zero
+           set txt-util-rc-nothing-todo to true
+         else
+           set txt-util-rc-true to true
+           move zero to txt-util-work-token-start
+
+           perform varying txt-util-work-scan-idx from 1 by 1
+             until txt-util-work-scan-idx > txt-util-work-hay-len
+
+             move "N" to txt-util-work-is-delim
+             perform varying txt-util-work-delim-idx from 1 by 1
+               until txt-util-work-delim-idx > txt-util-work-rules-len
+
+               if txt-util-input-output-byte
+                    (txt-util-work-scan-idx:1)
+                  = txt-util-split-rules-byte
+                    (txt-util-work-delim-idx:1)
+                 move "Y" to txt-util-work-is-delim
+                 move txt-util-work-rules-len
+                   to txt-util-work-delim-idx
+               end-if
+
+             end-perform
+
+             if txt-util-work-delim-found
+               if txt-util-work-token-start > zero
+                  and txt-util-result-split-count < 400
+                 add 1 to txt-util-result-split-count
+                 move txt-util-work-token-start
+                   to txt-util-split-output-start
+                      (txt-util-result-split-count)
+                 compute txt-util-split-output-end
+                           (txt-util-result-split-count)
+                       = txt-util-work-scan-idx - 1
+                 compute txt-util-split-output-length
+                           (txt-util-result-split-count)
+                       = txt-util-work-scan-idx
+                         - txt-util-work-token-start
+                 move zero to txt-util-work-token-start
+               end-if
+             else
+               if txt-util-work-token-start = zero
+                 move txt-util-work-scan-idx
+                   to txt-util-work-token-start
+               end-if
+             end-if
+
+           end-perform
+
+           if txt-util-work-token-start > zero
+              and txt-util-result-split-count < 400
+             add 1 to txt-util-result-split-count
+             move txt-util-work-token-start
+               to txt-util-split-output-start
+                  (txt-util-result-split-count)
+             move txt-util-work-hay-len
+               to txt-util-split-output-end
+                  (txt-util-result-split-count)
+             compute txt-util-split-output-length
+                       (txt-util-result-split-count)
+                   = txt-util-work-hay-len
+                     - txt-util-work-token-start + 1
+           end-if
+         end-if
        exit section.
 
-      * Function:  startswith
+      * Function:  startswith (case-insensitive)
       * Input:     txt-util-input-output, txt-util-input-starts-with
       * Output:    txt-util-rc-true or txt-util-rc-false
-      * Example:       
-      *    IN:  SET txt-util-func-trim TO TRUE
-      *         MOVE " Hello text-utils! " TO txt-util-input-output
-      *         CALL txtutils
-      *         SET txt-util-func-startswith TO TRUE
-      *         MOVE " Hello text-utils! " TO txt-util-input-output
-      *         MOVE "Hello text" TO txt-util-input-looking-startswith
-      *    OUT: text-util-rc-true
+      * Example:
+      *    IN:  SET txt-util-func-startswith TO TRUE
+      *         MOVE "Hello text-utils!" TO txt-util-input-output
+      *         MOVE "hello TEXT" TO txt-util-input-starts-with
+      *    OUT: txt-util-rc-true
        txt-util-func-25 section.
-         set txt-util-rc-not-impl to true
+         move zero to txt-util-work-needle-len
+         if txt-util-input-starts-with-byte not = low-values
+            and txt-util-input-starts-with not = spaces
+           move zero to txt-util-work-counter
+           INSPECT FUNCTION REVERSE (txt-util-input-starts-with-byte)
+             TALLYING txt-util-work-counter FOR LEADING SPACE
+           move length of txt-util-input-starts-with-byte
+             to txt-util-work-needle-len
+           subtract txt-util-work-counter from txt-util-work-needle-len
+         end-if
+
+         move zero to txt-util-work-hay-len
+         if txt-util-input-output-byte not = low-values
+            and txt-util-input-output not = spaces
+           move zero to txt-util-work-counter
+           INSPECT FUNCTION REVERSE (txt-util-input-output-byte)
+             TALLYING txt-util-work-counter FOR LEADING SPACE
+           move length of txt-util-input-output-byte
+             to txt-util-work-hay-len
+           subtract txt-util-work-counter from txt-util-work-hay-len
+         end-if
+
+         if txt-util-work-needle-len = zero
+           set txt-util-rc-nothing-todo to true
+         else
+           set txt-util-rc-false to true
+           if txt-util-work-needle-len <= txt-util-work-hay-len
+              and function upper-case
+                    (txt-util-input-output-byte
+                       (1:txt-util-work-needle-len))
+                = function upper-case
+                    (txt-util-input-starts-with-byte
+                       (1:txt-util-work-needle-len))
+             set txt-util-rc-true to true
+           end-if
+         end-if
        exit section.
 
        exit program.
