@@ -0,0 +1,484 @@
+      ******************************************************************
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. N2W.
+      *AUTHOR. Sebastian Ritter.                                        *> no COBOL-2014
+
+      *=================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT config-file ASSIGN TO config_filename                     *> OpenCobol need _ instead of - to find our later defined file
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CONFIG-STATUS.
+
+      *=================================================================
+       DATA DIVISION.
+       FILE SECTION.
+       FD config-file
+          RECORD CONTAINS 1 TO 80 CHARACTERS.
+       01 config-line.
+         05 config-content   pic n(80).
+         05 config-content-bytes redefines config-content pic x(80).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      * N2W is the reverse of W2N: given a numeric value, spell it out
+      * using the same number-system vocabulary W2N loads, so amount
+      * lines on checks/remittance advices come from one source of
+      * words instead of a duplicated word list.
+
+       77 CONFIG-KEY-VALUE-DELIMITER  PIC X(1) VALUE "=".
+       77 CONFIG-PART-DELIMITER       PIC X(1) VALUE ":".
+
+       01 helper-count-pos      pic 9(4).
+       01 config-key-work       pic x(64).
+       01 config-value-work     pic x(64).
+       01 config-scale-work     pic x(16).
+
+      *> same scale-tag filtering W2N.cob's load-vocabulary-line does -
+      *> a config value may carry an optional ":LONG"/":SHORT" tag so a
+      *> word like "billion" can mean something different under each
+      *> numbering system without colliding in number-system.
+       01 active-scale-system   pic x(8).
+         88 scale-system-is-long  value "LONG".
+         88 scale-system-is-short value "SHORT".
+
+       01 scale-tag-flag         pic x(1).
+         88 scale-tag-is-loadable   value "Y".
+
+       01 filler.
+        03 number-system           occurs 256 indexed by ns-idx.
+         05 number-system-text      pic x(256).
+         05 number-system-value     pic 9(38).
+       01 number-system-count     pic 9(4) value zero.
+
+       01 filler.
+        03 sorted-measuere-values  pic 9(38) occurs 128
+                                    indexed by smv-idx smv-idx2.
+       01 sorted-measuere-count   pic 9(4) value zero.
+       01 smv-work                pic 9(38).
+
+       01 config-file-namew     pic x(128).
+       01 dynmaic-config-file-name.
+         05 filler       value "data/".
+         05 filler       value "config_".
+         05 lang         value "en".
+           88 lang-default value "en".
+         05 filler       value ".properties".
+
+       01 filler.
+       copy "FILE-STATUS.CPY" replacing ==:FILE:== by ==CONFIG==.
+
+      *> word-building working storage.
+       01 n2w-build.
+         05 n2w-build-bytes         pic x(2048).
+         05 n2w-build-national redefines n2w-build-bytes pic n(1024).
+       01 n2w-text-len            pic 9(4) value zero.
+
+       01 spell-work.
+         05 spell-value             pic 9(38).
+         05 spell-group-value       pic 9(38).
+         05 spell-subtract-amount   pic 9(38).
+         05 spell-hundreds-digit    pic 9(4).
+         05 spell-tens-digit        pic 9(4).
+         05 spell-units-digit       pic 9(4).
+         05 spell-scale-idx         pic 9(4).
+         05 reverse-lookup-target   pic 9(38).
+
+       01 spell-word              pic x(256).
+       01 spell-word-len          pic 9(4).
+       01 spell-tally             pic 9(4).
+
+       01 spell-decimal-edit      pic z(37)9.
+       01 spell-decimal-text      pic x(38).
+       01 spell-decimal-idx       pic 9(4).
+       01 spell-digit-char        pic x(1).
+       01 spell-digit-num         pic 9(1).
+
+      *LOCAL-STORAGE SECTION.
+       LINKAGE SECTION.
+       copy "N2W.cpy".
+
+      *=================================================================
+       PROCEDURE DIVISION using by reference n2w-parameter
+                                by reference n2w-returning.
+       main section.
+         perform init
+         exit program
+
+       exit section.
+
+      *-----------------------------------------------------------------
+       init section.
+
+       display "enter N2W"
+
+       move spaces to n2w-result-text
+       set n2w-returning-ok to true
+
+      *> lang is plain WORKING-STORAGE, not reset between calls in the
+      *> same run unit, so a blank/default language code has to be
+      *> reset to the default explicitly here - otherwise a later
+      *> "default" call would silently keep an earlier call's language.
+           if n2w-language-code = low-values or
+              n2w-language-code = spaces
+               move "en" to lang
+           else
+               move function lower-case (n2w-language-code) to lang
+           end-if
+
+       if lang-default then
+         set scale-system-is-short to true
+       else
+         set scale-system-is-long to true
+       end-if
+
+       perform load-vocabulary
+
+       perform spell-number
+
+       move n2w-build-national to n2w-result-text
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * load-vocabulary
+      * open config_<lang>.properties and load every non-comment
+      * KEY=VALUE line into number-system, then build the descending
+      * scale-word table used to break the value into groups.
+      *-----------------------------------------------------------------
+       load-vocabulary section.
+       move zero to number-system-count
+
+       display "config_filename" upon environment-name
+       display dynmaic-config-file-name upon environment-value
+
+       OPEN INPUT config-file.
+       if CONFIG-NOT_EXISTS
+             display "File not found " dynmaic-config-file-name
+             set n2w-returning-error to true
+             exit program
+       end-if
+
+       perform with test before until not CONFIG-SUCCESS
+
+              read config-file
+              if CONFIG-SUCCESS
+                  perform load-vocabulary-line
+              end-if
+
+       end-perform
+
+       close config-file.
+
+       perform build-scale-table
+
+       exit section.
+
+      *-----------------------------------------------------------------
+       load-vocabulary-line section.
+
+           if config-content-bytes (1:1) not = "#" and
+              config-content-bytes not = spaces
+
+           move zero to helper-count-pos
+           perform varying helper-count-pos from 1 by 1
+                    until helper-count-pos > 80
+                       or config-content-bytes (helper-count-pos:1)
+                          = CONFIG-KEY-VALUE-DELIMITER
+           end-perform
+
+           if helper-count-pos <= 80
+               move spaces to config-key-work
+               move spaces to config-value-work
+               move spaces to config-scale-work
+               move config-content-bytes (1:helper-count-pos - 1)
+                 to config-key-work
+               move config-content-bytes (helper-count-pos + 1:)
+                 to config-value-work
+
+               perform split-vocabulary-scale-tag
+               perform check-vocabulary-scale-tag
+
+               if scale-tag-is-loadable
+                   add 1 to number-system-count
+                   move function upper-case (config-key-work)
+                     to number-system-text  (number-system-count)
+                   move function numval (config-value-work)
+                     to number-system-value (number-system-count)
+               end-if
+           end-if
+       end-if
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * split-vocabulary-scale-tag
+      * a config value may carry an optional CONFIG-PART-DELIMITER
+      * (":") tagged scale system, e.g. "1000000000:LONG" - strips the
+      * tag (if any) off config-value-work into config-scale-work,
+      * leaving the bare numeric text behind for FUNCTION NUMVAL. Same
+      * logic as W2N.cob's paragraph of the same name.
+      *-----------------------------------------------------------------
+       split-vocabulary-scale-tag section.
+           move zero to helper-count-pos
+           perform varying helper-count-pos from 1 by 1
+                    until helper-count-pos > 64
+                       or config-value-work (helper-count-pos:1)
+                          = CONFIG-PART-DELIMITER
+                       or config-value-work (helper-count-pos:1)
+                          = space
+           end-perform
+
+           if helper-count-pos <= 64
+              and config-value-work (helper-count-pos:1)
+                    = CONFIG-PART-DELIMITER
+               move function upper-case
+                     (config-value-work (helper-count-pos + 1:))
+                 to config-scale-work
+               move spaces to config-value-work (helper-count-pos:)
+           end-if
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * check-vocabulary-scale-tag
+      * an untagged config line always loads; a tagged line only loads
+      * when its tag matches the language's active-scale-system.
+      *-----------------------------------------------------------------
+       check-vocabulary-scale-tag section.
+           move "Y" to scale-tag-flag
+           if config-scale-work not = spaces
+              and config-scale-work not = active-scale-system
+               move "N" to scale-tag-flag
+           end-if
+       exit section.
+
+      *-----------------------------------------------------------------
+      * build-scale-table
+      * same descending scale-word table W2N uses, so the same vocabulary
+      * drives grouping ("thousand"/"million"/...) in both directions.
+      *-----------------------------------------------------------------
+       build-scale-table section.
+       move zero to sorted-measuere-count
+
+       perform varying ns-idx from 1 by 1
+                until ns-idx > number-system-count
+
+           if number-system-value (ns-idx) > 100
+               add 1 to sorted-measuere-count
+               move number-system-value (ns-idx)
+                 to sorted-measuere-values (sorted-measuere-count)
+           end-if
+
+       end-perform
+
+       perform sort-scale-table
+
+       exit section.
+
+       sort-scale-table section.
+       perform varying smv-idx from 1 by 1
+                until smv-idx > sorted-measuere-count
+
+           perform varying smv-idx2 from smv-idx by 1
+                    until smv-idx2 > sorted-measuere-count
+
+               if sorted-measuere-values (smv-idx2)
+                    > sorted-measuere-values (smv-idx)
+                   move sorted-measuere-values (smv-idx) to smv-work
+                   move sorted-measuere-values (smv-idx2)
+                     to sorted-measuere-values (smv-idx)
+                   move smv-work
+                     to sorted-measuere-values (smv-idx2)
+               end-if
+
+           end-perform
+
+       end-perform
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * spell-number
+      * break n2w-value-integer into scale groups (largest scale word
+      * first), spell each group, then spell the decimal digits (if
+      * any) one at a time after a "POINT" separator.
+      *-----------------------------------------------------------------
+       spell-number section.
+       move zero to n2w-text-len
+       move spaces to n2w-build-bytes
+       move n2w-value-integer to spell-value
+
+       if n2w-value-is-negative
+           move "MINUS" to spell-word
+           perform append-word
+       end-if
+
+       if spell-value = zero
+           move "ZERO" to spell-word
+           perform append-word
+       else
+           perform varying spell-scale-idx from 1 by 1
+                    until spell-scale-idx > sorted-measuere-count
+
+               compute spell-group-value =
+                   spell-value /
+                   sorted-measuere-values (spell-scale-idx)
+
+               if spell-group-value > 0
+                   move spell-group-value to spell-subtract-amount
+                   perform spell-group
+
+                   move sorted-measuere-values (spell-scale-idx)
+                     to reverse-lookup-target
+                   perform reverse-lookup-word
+                   perform append-word
+
+                   compute spell-value = spell-value -
+                       spell-subtract-amount *
+                       sorted-measuere-values (spell-scale-idx)
+               end-if
+
+           end-perform
+
+           if spell-value > 0
+               move spell-value to spell-group-value
+               perform spell-group
+           end-if
+       end-if
+
+       if not n2w-value-is-integer
+           move "POINT" to spell-word
+           perform append-word
+           perform spell-decimal-digits
+       end-if
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * spell-group
+      * spell spell-group-value (1 through 999) as hundreds/tens/units
+      * words, e.g. 142 -> "ONE HUNDRED AND FORTY TWO".
+      *-----------------------------------------------------------------
+       spell-group section.
+       if spell-group-value >= 100
+           compute spell-hundreds-digit = spell-group-value / 100
+           move spell-hundreds-digit to reverse-lookup-target
+           perform reverse-lookup-word
+           perform append-word
+
+           move "HUNDRED" to spell-word
+           perform append-word
+
+           compute spell-group-value =
+               spell-group-value - spell-hundreds-digit * 100
+
+           if spell-group-value > 0
+               move "AND" to spell-word
+               perform append-word
+           end-if
+       end-if
+
+       if spell-group-value > 0
+           if spell-group-value < 20
+               move spell-group-value to reverse-lookup-target
+               perform reverse-lookup-word
+               perform append-word
+           else
+               divide spell-group-value by 10
+                 giving spell-tens-digit
+               compute spell-tens-digit = spell-tens-digit * 10
+               move spell-tens-digit to reverse-lookup-target
+               perform reverse-lookup-word
+               perform append-word
+
+               compute spell-units-digit =
+                   spell-group-value - spell-tens-digit
+               if spell-units-digit > 0
+                   move spell-units-digit to reverse-lookup-target
+                   perform reverse-lookup-word
+                   perform append-word
+               end-if
+           end-if
+       end-if
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * spell-decimal-digits
+      * spell each significant digit of n2w-value-decimal one at a
+      * time (leading zeros suppressed the same way a Z-edited numeric
+      * field suppresses them).
+      *-----------------------------------------------------------------
+       spell-decimal-digits section.
+       move n2w-value-decimal to spell-decimal-edit
+       move spell-decimal-edit to spell-decimal-text
+
+       perform varying spell-decimal-idx from 1 by 1
+                until spell-decimal-idx > 38
+                   or spell-decimal-text (spell-decimal-idx:1)
+                      not = space
+       end-perform
+
+       perform varying spell-decimal-idx from spell-decimal-idx by 1
+                until spell-decimal-idx > 38
+
+           move spell-decimal-text (spell-decimal-idx:1)
+             to spell-digit-char
+           move spell-digit-char to spell-digit-num
+           move spell-digit-num to reverse-lookup-target
+           perform reverse-lookup-word
+           perform append-word
+
+       end-perform
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * reverse-lookup-word
+      * find the vocabulary word whose number-system-value equals
+      * reverse-lookup-target, into spell-word (spaces if not found).
+      *-----------------------------------------------------------------
+       reverse-lookup-word section.
+       move spaces to spell-word
+
+       perform varying ns-idx from 1 by 1
+                until ns-idx > number-system-count
+           if number-system-value (ns-idx) = reverse-lookup-target
+               move number-system-text (ns-idx) to spell-word
+               move number-system-count to ns-idx
+           end-if
+       end-perform
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * append-word
+      * append spell-word (trimmed) to n2w-build-bytes, separating it
+      * from whatever is already there with one space.
+      *-----------------------------------------------------------------
+       append-word section.
+       move zero to spell-tally
+       if not spell-word = spaces
+           inspect spell-word tallying spell-tally for trailing space
+       end-if
+       compute spell-word-len = length of spell-word - spell-tally
+
+       if spell-word-len > 0
+           if n2w-text-len > 0
+               add 1 to n2w-text-len
+               move space to n2w-build-bytes (n2w-text-len:1)
+           end-if
+           move spell-word (1:spell-word-len)
+             to n2w-build-bytes (n2w-text-len + 1:spell-word-len)
+           add spell-word-len to n2w-text-len
+       end-if
+
+       exit section.
+
+       END PROGRAM N2W.
+      * EOF
