@@ -12,7 +12,16 @@
        FILE-CONTROL.
        SELECT config-file ASSIGN TO config_filename                     *> OpenCobol need _ instead of - to find our later defined file
               ORGANIZATION IS LINE SEQUENTIAL
-              FILE STATUS IS CONFIG-STATUS.       
+              FILE STATUS IS CONFIG-STATUS.
+       SELECT normalize-file ASSIGN TO normalize_filename
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS NORMALIZE-STATUS.
+       SELECT units-file ASSIGN TO units_filename
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS UNITS-STATUS.
+       SELECT audit-file ASSIGN TO "AUDIT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS AUDIT-STATUS.
 
       *=================================================================
        DATA DIVISION.
@@ -20,13 +29,39 @@
        FD config-file
           RECORD CONTAINS 1 TO 80 CHARACTERS.
        01 config-line.                                                  *>length of maximum german word is 77 (siebenhundertsiebenundsiebzigtausendsiebenhundersiebenundsiebzig=777777)
+      *> properties files are maintained as plain UTF-8 text, like
+      *> every other flat file this shop edits day to day.
+      *> config-content is declared PIC N only so LINE SEQUENTIAL can
+      *> still read a record containing multi-byte accented words;
+      *> every comparison/substring operation below works off the
+      *> byte view, config-content-bytes, one byte per position - the
+      *> old UTF-16BE-codepoint comment marker this field used to
+      *> carry never actually matched a real UTF-8 "#" and has been
+      *> retired (load-vocabulary reports a read failure if a record
+      *> this build genuinely can't decode as UTF-8 turns up instead).
          05 config-content   pic n(80).
-         05 filler redefines config-content.
-           10 filler           pic n.
-               88 config-comment-descriptor     value x"0023". *> UTF-16BE value of #
-           10 config-comment-value     pic n(79).
-       
-       
+         05 config-content-bytes redefines config-content pic x(80).
+
+       FD normalize-file
+          RECORD CONTAINS 1 TO 80 CHARACTERS.
+       01 normalize-line.
+      *> plain UTF-8 text, parsed via the byte view - see config-line
+         05 normalize-content   pic n(80).
+         05 normalize-content-bytes redefines normalize-content
+                                     pic x(80).
+
+       FD units-file
+          RECORD CONTAINS 1 TO 80 CHARACTERS.
+       01 units-line.
+      *> plain UTF-8 text, parsed via the byte view - see config-line
+         05 units-content       pic n(80).
+         05 units-content-bytes redefines units-content pic x(80).
+
+       FD audit-file
+          RECORD CONTAINS 1 TO 160 CHARACTERS.
+       01 audit-line             pic x(160).
+
+
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
       * Like PASCAL, unlike Java or C does COBOL declare variables and
@@ -43,15 +78,29 @@
            88 text-util-func-trim            value 10.
            88 text-util-func-indexof         value 20.
            88 text-util-func-startswith      value 25.
+           88 text-util-func-split           value 22.
          05 filler.
            10 text-util-input-output-byte  pic x(199998).
-           10 text-util-input-output       
-              redefines text-util-input-output-byte pic n(99999).    
+           10 text-util-input-output
+              redefines text-util-input-output-byte pic n(99999).
            10 text-util-input-xdata        pic n(99999).
-           10 text-util-input-looking-for  
-              redefines text-util-input-xdata pic n(99999). *> using for indexof
-           10 text-util-input-starts-with  
+           10 text-util-input-looking-for
               redefines text-util-input-xdata pic n(99999). *> using for indexof
+           10 text-util-input-looking-for-byte
+              redefines text-util-input-xdata pic x(199998). *> using for indexof
+           10 text-util-input-starts-with
+              redefines text-util-input-xdata pic n(99999). *> using for startswith
+           10 text-util-input-starts-with-byte
+              redefines text-util-input-xdata pic x(199998). *> using for startswith
+           10 text-util-output-split-data
+              redefines text-util-input-xdata.
+             15 text-util-split-rules           pic n(2000).
+             15 text-util-split-rules-byte
+                redefines text-util-split-rules pic x(4000).
+             15 text-util-split-output-next   occurs 400.
+               20 text-util-split-output-start  pic 9(5).
+               20 text-util-split-output-end    pic 9(5).
+               20 text-util-split-output-length pic 9(5).
          05 text-util-result.
            10 text-util-rc                 pic 9(2).
              88 text-util-rc-ok              value zero thru 89.
@@ -62,8 +111,18 @@
              88 text-util-rc-not-impl        value 99.
            10 text-util-result-index       pic 9(5).
            10 text-util-result-trim-end    pic 9(5).
-       
+           10 text-util-result-split-count pic 9(5).
+
        01 text-util-work-counter           pic 99999.
+       01 text-util-work-needle-len        pic 9(5).
+       01 text-util-work-hay-len           pic 9(5).
+       01 text-util-work-scan-idx          pic 9(5).
+       01 text-util-work-scan-limit        pic 9(5).
+       01 text-util-work-rules-len         pic 9(5).
+       01 text-util-work-token-start       pic 9(5).
+       01 text-util-work-delim-idx         pic 9(5).
+       01 text-util-work-is-delim          pic x(1).
+         88 text-util-work-delim-found       value "Y".
       *-----
        77 CONFIG-KEY-VALUE-DELIMITER  PIC X(1) VALUE "=".
        77 CONFIG-PART-DELIMITER       PIC X(1) VALUE ":".
@@ -75,24 +134,123 @@
          05 unsigned-bcd-value pic 9(4) .*>usage is comp-6.
          05 helper-count-pos   pic 9(4).
 
+       01 config-key-work       pic x(64).
+       01 config-value-work     pic x(64).
+       01 config-scale-work     pic x(16).
 
+       01 active-scale-system   pic x(8).
+         88 scale-system-is-long  value "LONG".
+         88 scale-system-is-short value "SHORT".
+
+       01 scale-tag-flag         pic x(1).
+         88 scale-tag-is-loadable   value "Y".
+
+       01 config-read-failed     pic x(1).
+         88 config-read-has-failed  value "Y".
+
+      *> loaded in ascending key order and searched with SEARCH ALL -
+      *> every word of every sentence looks one of these up, so a
+      *> linear scan here would not scale as more vocabulary is added.
        01 filler.
-        03 number-system           occurs 256.
+        03 number-system           occurs 256
+                                    ascending key number-system-text
+                                    indexed by ns-idx ns-idx2.
          05 number-system-text      pic x(256).
          05 number-system-value     pic 9(38).
+         05 number-system-is-ordinal pic x(1).
+           88 number-system-is-ordinal-word value "Y".
+       01 number-system-count     pic 9(4) value zero.
+       01 number-system-text-work  pic x(256).
+       01 number-system-value-work pic 9(38).
+       01 number-system-ordinal-work pic x(1).
        01 filler.
-        03 normalize-data          occurs 256.
+        03 normalize-data          occurs 256
+                                    ascending key normalize-data-text
+                                    indexed by nd-idx nd-idx2.
          05 normalize-data-text     pic x(256).
          05 normalize-data-value    pic 9(38).
-       
-       01 point-text              pic x(64).
+       01 normalize-data-count    pic 9(4) value zero.
+       01 normalize-data-text-work  pic x(256).
+       01 normalize-data-value-work pic 9(38).
+
+      *> compound currency/unit phrases ("twelve dollars and fifty
+      *> cents"): unit-words tags each recognized unit word MAJOR or
+      *> MINOR, so detect-compound-units can split the sentence into
+      *> its two numeric groups.
+       01 filler.
+        03 unit-words               occurs 64 indexed by uw-idx.
+         05 unit-word-text            pic x(64).
+         05 unit-word-role            pic x(5).
+           88 unit-word-is-major        value "MAJOR".
+           88 unit-word-is-minor        value "MINOR".
+       01 unit-word-count          pic 9(4) value zero.
+       01 major-unit-idx           pic 9(4) value zero.
+       01 minor-unit-idx           pic 9(4) value zero.
+       01 unit-role-flag           pic x(1).
+         88 unit-role-found          value "Y".
+       01 unit-role-work           pic x(5).
+
+       01 point-text              pic x(64) value "POINT".
        01 filler.
         03 decimal-words           pic x(64) occurs 10.
+       01 decimal-word-count      pic 9(4) value zero.
+       01 decimal-point-idx       pic 9(4) value zero.
+       01 single-digit-num        pic 9.
        01 filler.
-        03 sorted-measuere-values  pic 9(38) occurs 128.
+        03 sorted-measuere-values  pic 9(38) occurs 128
+                                    indexed by smv-idx smv-idx2.
+       01 sorted-measuere-count   pic 9(4) value zero.
+
+       01 literal-numeric-flag    pic x(1).
+         88 literal-is-numeric      value "Y".
+
+       01 scale-flag              pic x(1).
+         88 word-is-scale           value "Y".
+
+       01 smv-work                pic 9(38).
+
+       01 sentence-first-word     pic 9(4) value 1.
+       01 literal-check-idx       pic 9(4) value 1.
+       01 test-char               pic x(1).
+
+       01 has-unknown-word        pic x(1).
+         88 sentence-has-unknown-word  value "Y".
 
+       01 has-ordinal-word        pic x(1).
+         88 sentence-has-ordinal-word  value "Y".
 
+      *> set when accumulate-value's folding math overflows
+      *> w2n-result-value-integer's pic 9(38) - see
+      *> w2n-reason-out-of-range.
+       01 has-value-overflow      pic x(1).
+         88 value-has-overflowed    value "Y".
 
+      *> word-to-number tokenizer/parser working storage.
+       01 sentence-work.
+        03 sentence-work-bytes     pic x(2048).
+        03 sentence-work-national redefines sentence-work-bytes
+                                    pic n(1024).
+
+       01 filler.
+        03 word-table              occurs 200 indexed by word-idx.
+         05 word-text               pic x(64).
+         05 word-value              pic 9(38).
+         05 word-found              pic x(1).
+           88 word-is-found            value "Y".
+         05 word-ordinal            pic x(1).
+           88 word-is-ordinal-word     value "Y".
+       01 word-count              pic 9(4) value zero.
+       01 split-token-idx         pic 9(4).
+
+       01 filler.
+        03 parse-work.
+         05 parse-result            pic 9(38).
+         05 parse-group             pic 9(38).
+         05 parse-idx               pic 9(4).
+         05 parse-start             pic 9(4).
+         05 parse-end               pic 9(4).
+         05 parse-decimal-text      pic x(38).
+         05 parse-decimal-len       pic 9(4).
 
        01 config-file-namew     pic x(128).
        01 dynmaic-config-file-name.
@@ -102,8 +260,29 @@
            88 lang-default value "en".
          05 filler       value ".properties".
 
+       01 dynmaic-normalize-file-name  pic x(64).
+       01 dynmaic-units-file-name      pic x(64).
+
        01 filler.
        copy "FILE-STATUS.CPY" replacing ==:FILE:== by ==CONFIG==.
+       01 filler.
+       copy "FILE-STATUS.CPY" replacing ==:FILE:== by ==NORMALIZE==.
+       01 filler.
+       copy "FILE-STATUS.CPY" replacing ==:FILE:== by ==UNITS==.
+       01 filler.
+       copy "FILE-STATUS.CPY" replacing ==:FILE:== by ==AUDIT==.
+
+      *> audit trail working storage - see write-audit-line
+       01 audit-sentence.
+         05 audit-sentence-national   pic n(1024).
+         05 audit-sentence-bytes redefines audit-sentence-national
+                                     pic x(2048).
+       01 audit-sentence-len      pic 9(4).
+       01 audit-returning-text    pic x(8).
+       01 audit-result-edit       pic z(37)9.
+       01 audit-decimal-edit      pic z(37)9.
+       01 audit-timestamp         pic x(21).
+       01 audit-record-work       pic x(160).
 
       *LOCAL-STORAGE SECTION.
        LINKAGE SECTION.
@@ -117,6 +296,7 @@
                                 by reference w2n-returning.
        main section.
          perform init
+         exit program
 
        exit section.
 
@@ -126,62 +306,1030 @@
        display "enter W2N"
 
        move all spaces to w2n-result
+       move zero to w2n-result-value-decimal
+       move "N" to has-unknown-word
+       move "N" to has-ordinal-word
+       move "N" to has-value-overflow
+       set w2n-reason-none to true
+       move spaces to w2n-reason-word
+       move zero to w2n-reason-position
+
+      *> lang is plain WORKING-STORAGE, not reset between calls in the
+      *> same run unit, so a blank/default language code has to be
+      *> reset to the default explicitly here - otherwise a later
+      *> "default" call would silently keep an earlier call's language.
+           if w2n-language-code = low-values or
+              w2n-language-code = spaces
+               move "en" to lang
+           else
+               move function lower-case (w2n-language-code) to lang
+           end-if
 
        if lang-default then
          display "english"
+         set scale-system-is-short to true
        else
          display "other"
+         set scale-system-is-long to true
+       end-if
+
+           if w2n-number-sentences equal all low-values or
+              w2n-number-sentences equal all high-values or
+              w2n-number-sentences = all spaces
+              then
+                set w2n-reason-empty-input to true
+                set w2n-returning-error to true
+                perform write-audit-line
+                exit program
+              else
+                continue
+           end-if
+
+       perform load-vocabulary
+
+       perform tokenize-sentence
+
+      *> resolved once, ahead of both the compound-unit and plain-value
+      *> paths below, so "minus twelve dollars and fifty cents" skips
+      *> the sign word the same way a plain "minus twelve" does.
+       if word-text (1) = "MINUS" or word-text (1) = "NEGATIVE"
+           set w2n-result-is-negative to true
+           move 2 to sentence-first-word
+       else
+           set w2n-result-is-positive to true
+           move 1 to sentence-first-word
        end-if
 
-       if w2n-number-sentences equal all low-values or 
-          w2n-number-sentences equal all high-values or 
-          w2n-number-sentences = all spaces
-          then
-            set w2n-returning-error to true
-            exit program
-          else 
-            continue
+       perform detect-compound-units
+
+       if w2n-result-has-compound-units
+           perform accumulate-compound-units
+       else
+
+       perform find-decimal-point
+
+       if decimal-point-idx > zero
+           move sentence-first-word to parse-start
+           compute parse-end = decimal-point-idx - 1
+           perform accumulate-value
+           perform accumulate-decimal-part
+       else
+           if word-count = sentence-first-word
+               move sentence-first-word to literal-check-idx
+               perform check-numeric-literal
+               if literal-is-numeric
+                   move function numval (word-text (literal-check-idx))
+                     to parse-result
+               else
+                   move sentence-first-word to parse-start
+                   move word-count to parse-end
+                   perform accumulate-value
+               end-if
+           else
+               move sentence-first-word to parse-start
+               move word-count to parse-end
+               perform accumulate-value
+           end-if
        end-if
 
+       move parse-result to w2n-result-value-integer
+
+       end-if
+
+       if sentence-has-ordinal-word
+           set w2n-result-is-ordinal-word to true
+       else
+           set w2n-result-is-cardinal-word to true
+       end-if
+
+       if value-has-overflowed
+           set w2n-reason-out-of-range to true
+           set w2n-returning-error to true
+       else
+           if sentence-has-unknown-word
+               set w2n-reason-unknown-word to true
+               set w2n-returning-error to true
+           else
+               set w2n-returning-ok to true
+           end-if
+       end-if
+
+       perform write-audit-line
+
+       exit section.
+      * exit program. W2N.
+
+      *-----------------------------------------------------------------
+      * write-audit-line
+      * append one line to the AUDIT file recording what sentence came
+      * in, which language's config was used, the resulting value and
+      * return code, and when the call happened - so a day's batch run
+      * can be reconciled against the original source documents later.
+      * Opened in EXTEND mode and closed again on every call, the same
+      * way load-vocabulary reopens config-file fresh every call.
+      *-----------------------------------------------------------------
+       write-audit-line section.
+       move spaces to audit-sentence-bytes
+       move w2n-number-sentences to audit-sentence-national
+
+       move zero to audit-sentence-len
+       perform varying audit-sentence-len from 1 by 1
+                until audit-sentence-len > 160
+                   or audit-sentence-bytes (audit-sentence-len:1)
+                        = space
+       end-perform
+       compute audit-sentence-len = audit-sentence-len - 1
+       if audit-sentence-len = zero
+           move 1 to audit-sentence-len
+       end-if
+
+       move function current-date to audit-timestamp
+
+       evaluate true
+           when w2n-returning-ok
+               move "OK" to audit-returning-text
+           when w2n-returning-config-error
+               move "CFGERR" to audit-returning-text
+           when other
+               move "ERROR" to audit-returning-text
+       end-evaluate
+
+       move w2n-result-value-integer to audit-result-edit
+       move w2n-result-value-decimal to audit-decimal-edit
+
+       move spaces to audit-record-work
+       if w2n-result-is-integer
+           string audit-timestamp        delimited by size
+                  " | lang="              delimited by size
+                  lang                    delimited by size
+                  " | return="            delimited by size
+                  audit-returning-text    delimited by size
+                  " | sentence="          delimited by size
+                  audit-sentence-bytes (1:audit-sentence-len)
+                                           delimited by size
+                  " | value="             delimited by size
+                  w2n-result-sign         delimited by size
+                  audit-result-edit       delimited by size
+             into audit-record-work
+           end-string
+       else
+           string audit-timestamp        delimited by size
+                  " | lang="              delimited by size
+                  lang                    delimited by size
+                  " | return="            delimited by size
+                  audit-returning-text    delimited by size
+                  " | sentence="          delimited by size
+                  audit-sentence-bytes (1:audit-sentence-len)
+                                           delimited by size
+                  " | value="             delimited by size
+                  w2n-result-sign         delimited by size
+                  audit-result-edit       delimited by size
+                  "."                     delimited by size
+                  audit-decimal-edit      delimited by size
+             into audit-record-work
+           end-string
+       end-if
+
+       move audit-record-work to audit-line
+
+       OPEN EXTEND audit-file.
+       if AUDIT-NOT_EXISTS
+           OPEN OUTPUT audit-file
+       end-if
+
+       if AUDIT-SUCCESS
+           write audit-line
+           close audit-file
+       end-if
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * load-vocabulary
+      * open config_<lang>.properties (see dynmaic-config-file-name)
+      * and load every non-comment KEY=VALUE line into number-system.
+      *-----------------------------------------------------------------
+       load-vocabulary section.
+       move zero to number-system-count
+       move zero to normalize-data-count
+
+      *> every slot gets re-loaded below, but SEARCH ALL requires the
+      *> whole 256-entry table (not just the 1:count slice) to be in
+      *> ascending order - high-values sorts after any real upper-
+      *> cased word, so the untouched tail always stays in order and
+      *> a prior call's leftover entries can never ghost-match.
+       perform varying ns-idx from 1 by 1 until ns-idx > 256
+           move high-values to number-system-text (ns-idx)
+       end-perform
+
        display "config_filename" upon environment-name
        display dynmaic-config-file-name upon environment-value
 
        OPEN INPUT config-file.
-       if CONFIG-NOT_EXISTS 
-             display "File not found " config-file-namew
+       if CONFIG-NOT_EXISTS
+             display "File not found " dynmaic-config-file-name
+             set w2n-reason-config-missing to true
+             set w2n-returning-config-error to true
+             perform write-audit-line
              exit program
        end-if
-       
-       perform with test before until not CONFIG-SUCCESS
-           
+
+       move "N" to config-read-failed
+       perform with test before
+                until not CONFIG-SUCCESS or config-read-has-failed
+
               read config-file
-              if not config-comment-descriptor 
-                   display config-line 
+              if CONFIG-SUCCESS
+                  perform load-vocabulary-line
+              else
+                  if not CONFIG-EOF
+                      move "Y" to config-read-failed
+                  end-if
               end-if
 
-
        end-perform
-              
-              move "   ZwÃ¶lf   " to text-util-input-output
-              display ">>>" text-util-input-output-byte(1:40) "<<<"
-              display ">>>" text-util-input-output (1:40) "<<<"
-              set text-util-func-trim to true
-              perform text-util-main
-              display "Text-util-rc: " text-util-rc
-              display ">>>" text-util-input-output-byte(1:40) "<<<"
-              display ">>>" text-util-input-output (1:40) "<<<"
-              display 
-                  ">>>" 
-                  text-util-input-output (1:text-util-result-trim-end) 
-                  "<<<"
-              display 
-                  ">L>" 
-                  text-util-input-output
-                  "<<<"
+
+       if config-read-has-failed
+           display "Unable to read " dynmaic-config-file-name
+                   " - check it is plain UTF-8 text, not wide/"
+                   "national-encoded (file status " CONFIG-STATUS ")"
+           set w2n-reason-config-missing to true
+           set w2n-returning-config-error to true
+           perform write-audit-line
+           exit program
+       end-if
 
        close config-file.
+
+       perform sort-number-system
+
+       perform build-scale-table
+
+       perform load-normalize-data
+
+       perform load-unit-vocabulary
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * load-normalize-data
+      * open normalize_<lang>.properties, if one exists for this
+      * language, and load every ALIAS=value line into normalize-data.
+      * A missing file just means this language has no accented/case
+      * variants to normalize, so it is not treated as an error.
+      *-----------------------------------------------------------------
+       load-normalize-data section.
+       move zero to normalize-data-count
+
+      *> see the matching comment in load-vocabulary - keeps the
+      *> untouched tail of the table in ascending order for SEARCH ALL.
+       perform varying nd-idx from 1 by 1 until nd-idx > 256
+           move high-values to normalize-data-text (nd-idx)
+       end-perform
+
+       string "data/normalize_" delimited by size
+              lang delimited by size
+              ".properties" delimited by size
+         into dynmaic-normalize-file-name
+       end-string
+
+       display "normalize_filename" upon environment-name
+       display dynmaic-normalize-file-name upon environment-value
+
+       OPEN INPUT normalize-file.
+       if NORMALIZE-SUCCESS
+
+           move "N" to config-read-failed
+           perform with test before
+                    until not NORMALIZE-SUCCESS
+                       or config-read-has-failed
+
+                  read normalize-file
+                  if NORMALIZE-SUCCESS
+                      perform load-normalize-data-line
+                  else
+                      if not NORMALIZE-EOF
+                          move "Y" to config-read-failed
+                      end-if
+                  end-if
+
+           end-perform
+
+           if config-read-has-failed
+               display "Unable to read " dynmaic-normalize-file-name
+                       " - check it is plain UTF-8 text, not wide/"
+                       "national-encoded (file status "
+                       NORMALIZE-STATUS ")"
+               move zero to normalize-data-count
+           end-if
+
+           close normalize-file
+       end-if
+
+       perform sort-normalize-data
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * load-normalize-data-line
+      * split one normalize-line on CONFIG-KEY-VALUE-DELIMITER ("=")
+      * the same way load-vocabulary-line splits a number-system line.
+      *-----------------------------------------------------------------
+       load-normalize-data-line section.
+
+           if normalize-content-bytes (1:1) not = "#" and
+              normalize-content-bytes not = spaces
+
+           move zero to helper-count-pos
+           perform varying helper-count-pos from 1 by 1
+                    until helper-count-pos > 80
+                       or normalize-content-bytes (helper-count-pos:1)
+                          = CONFIG-KEY-VALUE-DELIMITER
+           end-perform
+
+           if helper-count-pos <= 80
+               move spaces to config-key-work
+               move spaces to config-value-work
+               move normalize-content-bytes (1:helper-count-pos - 1)
+                 to config-key-work
+               move normalize-content-bytes (helper-count-pos + 1:)
+                 to config-value-work
+
+               add 1 to normalize-data-count
+               move function upper-case (config-key-work)
+                 to normalize-data-text  (normalize-data-count)
+               move function numval (config-value-work)
+                 to normalize-data-value (normalize-data-count)
+           end-if
+       end-if
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * load-unit-vocabulary
+      * open units_<lang>.properties, if one exists for this language,
+      * and load every WORD=MAJOR/MINOR line into unit-words. A missing
+      * file just means this language has no compound-unit phrases
+      * configured, so it is not treated as an error.
+      *-----------------------------------------------------------------
+       load-unit-vocabulary section.
+       move zero to unit-word-count
+
+       string "data/units_" delimited by size
+              lang delimited by size
+              ".properties" delimited by size
+         into dynmaic-units-file-name
+       end-string
+
+       display "units_filename" upon environment-name
+       display dynmaic-units-file-name upon environment-value
+
+       OPEN INPUT units-file.
+       if UNITS-SUCCESS
+
+           move "N" to config-read-failed
+           perform with test before
+                    until not UNITS-SUCCESS or config-read-has-failed
+
+                  read units-file
+                  if UNITS-SUCCESS
+                      perform load-unit-vocabulary-line
+                  else
+                      if not UNITS-EOF
+                          move "Y" to config-read-failed
+                      end-if
+                  end-if
+
+           end-perform
+
+           if config-read-has-failed
+               display "Unable to read " dynmaic-units-file-name
+                       " - check it is plain UTF-8 text, not wide/"
+                       "national-encoded (file status " UNITS-STATUS ")"
+               move zero to unit-word-count
+           end-if
+
+           close units-file
+       end-if
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * load-unit-vocabulary-line
+      * split one units-line on CONFIG-KEY-VALUE-DELIMITER ("=") the
+      * same way load-vocabulary-line splits a number-system line; the
+      * value side is the literal role "MAJOR" or "MINOR" rather than
+      * a number.
+      *-----------------------------------------------------------------
+       load-unit-vocabulary-line section.
+
+           if units-content-bytes (1:1) not = "#" and
+              units-content-bytes not = spaces
+
+           move zero to helper-count-pos
+           perform varying helper-count-pos from 1 by 1
+                    until helper-count-pos > 80
+                       or units-content-bytes (helper-count-pos:1)
+                          = CONFIG-KEY-VALUE-DELIMITER
+           end-perform
+
+           if helper-count-pos <= 80
+               move spaces to config-key-work
+               move spaces to config-value-work
+               move units-content-bytes (1:helper-count-pos - 1)
+                 to config-key-work
+               move units-content-bytes (helper-count-pos + 1:)
+                 to config-value-work
+
+               add 1 to unit-word-count
+               move function upper-case (config-key-work)
+                 to unit-word-text (unit-word-count)
+               move function upper-case (config-value-work)
+                 to unit-word-role (unit-word-count)
+           end-if
+       end-if
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * build-scale-table
+      * pull every vocabulary entry above "hundred" (thousand, million,
+      * billion, ... and any operator-added word like "grand") into
+      * sorted-measuere-values, in descending order, so accumulate-value
+      * can tell a multi-group scale word apart from a plain digit word.
+      *-----------------------------------------------------------------
+       build-scale-table section.
+       move zero to sorted-measuere-count
+
+       perform varying ns-idx from 1 by 1
+                until ns-idx > number-system-count
+
+           if number-system-value (ns-idx) > 100
+               add 1 to sorted-measuere-count
+               move number-system-value (ns-idx)
+                 to sorted-measuere-values (sorted-measuere-count)
+           end-if
+
+       end-perform
+
+       perform sort-scale-table
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * sort-scale-table
+      * simple selection sort of sorted-measuere-values into descending
+      * order (the table is small, at most one entry per scale word).
+      *-----------------------------------------------------------------
+       sort-scale-table section.
+       perform varying smv-idx from 1 by 1
+                until smv-idx > sorted-measuere-count
+
+           perform varying smv-idx2 from smv-idx by 1
+                    until smv-idx2 > sorted-measuere-count
+
+               if sorted-measuere-values (smv-idx2)
+                    > sorted-measuere-values (smv-idx)
+                   move sorted-measuere-values (smv-idx) to smv-work
+                   move sorted-measuere-values (smv-idx2)
+                     to sorted-measuere-values (smv-idx)
+                   move smv-work
+                     to sorted-measuere-values (smv-idx2)
+               end-if
+
+           end-perform
+
+       end-perform
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * sort-number-system
+      * simple selection sort of number-system into ascending key
+      * order (number-system-text), so lookup-word can search it with
+      * SEARCH ALL instead of a linear scan.
+      *-----------------------------------------------------------------
+       sort-number-system section.
+       perform varying ns-idx from 1 by 1
+                until ns-idx > number-system-count
+
+           perform varying ns-idx2 from ns-idx by 1
+                    until ns-idx2 > number-system-count
+
+               if number-system-text (ns-idx2)
+                    < number-system-text (ns-idx)
+                   move number-system-text (ns-idx)
+                     to number-system-text-work
+                   move number-system-value (ns-idx)
+                     to number-system-value-work
+                   move number-system-is-ordinal (ns-idx)
+                     to number-system-ordinal-work
+
+                   move number-system-text (ns-idx2)
+                     to number-system-text (ns-idx)
+                   move number-system-value (ns-idx2)
+                     to number-system-value (ns-idx)
+                   move number-system-is-ordinal (ns-idx2)
+                     to number-system-is-ordinal (ns-idx)
+
+                   move number-system-text-work
+                     to number-system-text (ns-idx2)
+                   move number-system-value-work
+                     to number-system-value (ns-idx2)
+                   move number-system-ordinal-work
+                     to number-system-is-ordinal (ns-idx2)
+               end-if
+
+           end-perform
+
+       end-perform
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * sort-normalize-data
+      * simple selection sort of normalize-data into ascending key
+      * order (normalize-data-text), so lookup-word can search it with
+      * SEARCH ALL instead of a linear scan.
+      *-----------------------------------------------------------------
+       sort-normalize-data section.
+       perform varying nd-idx from 1 by 1
+                until nd-idx > normalize-data-count
+
+           perform varying nd-idx2 from nd-idx by 1
+                    until nd-idx2 > normalize-data-count
+
+               if normalize-data-text (nd-idx2)
+                    < normalize-data-text (nd-idx)
+                   move normalize-data-text (nd-idx)
+                     to normalize-data-text-work
+                   move normalize-data-value (nd-idx)
+                     to normalize-data-value-work
+
+                   move normalize-data-text (nd-idx2)
+                     to normalize-data-text (nd-idx)
+                   move normalize-data-value (nd-idx2)
+                     to normalize-data-value (nd-idx)
+
+                   move normalize-data-text-work
+                     to normalize-data-text (nd-idx2)
+                   move normalize-data-value-work
+                     to normalize-data-value (nd-idx2)
+               end-if
+
+           end-perform
+
+       end-perform
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * load-vocabulary-line
+      * split one config-line on CONFIG-KEY-VALUE-DELIMITER ("=") and
+      * add the resulting word/value pair to number-system.
+      *-----------------------------------------------------------------
+       load-vocabulary-line section.
+
+           if config-content-bytes (1:1) not = "#" and
+              config-content-bytes not = spaces
+
+           move zero to helper-count-pos
+           perform varying helper-count-pos from 1 by 1
+                    until helper-count-pos > 80
+                       or config-content-bytes (helper-count-pos:1)
+                          = CONFIG-KEY-VALUE-DELIMITER
+           end-perform
+
+           if helper-count-pos <= 80
+               move spaces to config-key-work
+               move spaces to config-value-work
+               move spaces to config-scale-work
+               move config-content-bytes (1:helper-count-pos - 1)
+                 to config-key-work
+               move config-content-bytes (helper-count-pos + 1:)
+                 to config-value-work
+
+               perform split-vocabulary-scale-tag
+               perform check-vocabulary-scale-tag
+
+               if scale-tag-is-loadable
+                   add 1 to number-system-count
+                   move function upper-case (config-key-work)
+                     to number-system-text  (number-system-count)
+                   move function numval (config-value-work)
+                     to number-system-value (number-system-count)
+                   perform mark-ordinal-vocabulary-word
+               end-if
+           end-if
+       end-if
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * split-vocabulary-scale-tag
+      * a config value may carry an optional CONFIG-PART-DELIMITER
+      * (":") tagged scale system, e.g. "1000000000:LONG", so a word
+      * with a different meaning under each numbering system (German
+      * "Billion", old-style British "billion") can appear more than
+      * once in the same properties file. Strips the tag (if any) off
+      * config-value-work into config-scale-work, leaving the bare
+      * numeric text behind for FUNCTION NUMVAL.
+      *-----------------------------------------------------------------
+       split-vocabulary-scale-tag section.
+           move zero to helper-count-pos
+           perform varying helper-count-pos from 1 by 1
+                    until helper-count-pos > 64
+                       or config-value-work (helper-count-pos:1)
+                          = CONFIG-PART-DELIMITER
+                       or config-value-work (helper-count-pos:1)
+                          = space
+           end-perform
+
+           if helper-count-pos <= 64
+              and config-value-work (helper-count-pos:1)
+                    = CONFIG-PART-DELIMITER
+               move function upper-case
+                     (config-value-work (helper-count-pos + 1:))
+                 to config-scale-work
+               move spaces to config-value-work (helper-count-pos:)
+           end-if
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * check-vocabulary-scale-tag
+      * an untagged config line always loads (it means the same thing
+      * in every scale system); a tagged line only loads when its tag
+      * matches the language's active-scale-system.
+      *-----------------------------------------------------------------
+       check-vocabulary-scale-tag section.
+           move "Y" to scale-tag-flag
+           if config-scale-work not = spaces
+              and config-scale-work not = active-scale-system
+               move "N" to scale-tag-flag
+           end-if
+       exit section.
+
+      *-----------------------------------------------------------------
+      * mark-ordinal-vocabulary-word
+      * flag the just-added number-system entry as an ordinal word
+      * ("...TH" suffix, or one of the irregular first/second/third)
+      * so lookup-word can carry ordinal-ness onto word-table.
+      *-----------------------------------------------------------------
+       mark-ordinal-vocabulary-word section.
+       move "N" to number-system-is-ordinal (number-system-count)
+
+       move zero to helper-count-pos
+       perform varying helper-count-pos from 1 by 1
+                until helper-count-pos > 256
+                   or number-system-text (number-system-count)
+                        (helper-count-pos:1) = space
+       end-perform
+
+           if helper-count-pos > 2
+              and number-system-text (number-system-count)
+                    (helper-count-pos - 2:2) = "TH"
+               move "Y" to number-system-is-ordinal
+                             (number-system-count)
+           end-if
+
+           if number-system-text (number-system-count) = "FIRST" or
+              number-system-text (number-system-count) = "SECOND" or
+              number-system-text (number-system-count) = "THIRD"
+               move "Y" to number-system-is-ordinal
+                             (number-system-count)
+           end-if
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * tokenize-sentence
+      * split w2n-number-sentences on blanks into word-table, upper
+      * cased so lookups against number-system are case-insensitive.
+      *-----------------------------------------------------------------
+       tokenize-sentence section.
+       move zero to word-count
+       move spaces to sentence-work-bytes
+       move w2n-number-sentences to sentence-work-national
+       move function upper-case (sentence-work-bytes)
+         to sentence-work-bytes
+       inspect sentence-work-bytes replacing all "-" by " "
+
+       move sentence-work-bytes to text-util-input-output
+       move " " to text-util-split-rules
+       set text-util-func-split to true
+       perform text-util-main
+
+       if text-util-rc-true
+           perform varying split-token-idx from 1 by 1
+                    until split-token-idx > text-util-result-split-count
+                       or split-token-idx > 200
+
+               move spaces to word-text (split-token-idx)
+               move text-util-input-output-byte
+                    (text-util-split-output-start (split-token-idx):
+                     text-util-split-output-length (split-token-idx))
+                 to word-text (split-token-idx)
+
+           end-perform
+
+           move text-util-result-split-count to word-count
+           if word-count > 200
+               move 200 to word-count
+           end-if
+       end-if
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * accumulate-value
+      * classic grouped word-to-number algorithm: build up parse-group
+      * from ones/teens/tens, fold it into parse-result whenever a
+      * scale word (hundred, or a sorted-measuere-values entry) is
+      * seen, over word-table (parse-start:parse-end).
+      *-----------------------------------------------------------------
+       accumulate-value section.
+       move zero to parse-result
+       move zero to parse-group
+
+       perform varying parse-idx from parse-start by 1
+                until parse-idx > parse-end
+
+           perform lookup-word
+
+           if word-is-found (parse-idx)
+              and word-is-ordinal-word (parse-idx)
+               move "Y" to has-ordinal-word
+           end-if
+
+           move "N" to scale-flag
+           if word-is-found (parse-idx)
+               perform check-scale-word
+           end-if
+
+           evaluate true
+             when word-text (parse-idx) = "AND"
+               continue
+             when not word-is-found (parse-idx)
+               if not sentence-has-unknown-word
+                   move "Y" to has-unknown-word
+                   move word-text (parse-idx) to w2n-reason-word
+                   move parse-idx to w2n-reason-position
+               end-if
+               continue
+             when word-value (parse-idx) = 100
+               if parse-group = zero
+                   move 1 to parse-group
+               end-if
+               multiply 100 by parse-group
+             when word-is-scale
+               if parse-group = zero
+                   move 1 to parse-group
+               end-if
+               compute parse-result = parse-result
+                     + parse-group * word-value (parse-idx)
+                   on size error
+                       move "Y" to has-value-overflow
+               end-compute
+               move zero to parse-group
+             when other
+               add word-value (parse-idx) to parse-group
+           end-evaluate
+
+       end-perform
+
+       add parse-group to parse-result
+           on size error
+               move "Y" to has-value-overflow
+       end-add
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * lookup-word
+      * resolve word-text (parse-idx) against number-system, setting
+      * word-found (parse-idx) / word-value (parse-idx).
+      *-----------------------------------------------------------------
+       lookup-word section.
+       move "N" to word-found (parse-idx)
+       move "N" to word-ordinal (parse-idx)
+
+       search all number-system
+           when number-system-text (ns-idx) = word-text (parse-idx)
+               move "Y" to word-found (parse-idx)
+               move number-system-value (ns-idx)
+                 to word-value (parse-idx)
+               move number-system-is-ordinal (ns-idx)
+                 to word-ordinal (parse-idx)
+       end-search
+
+       if not word-is-found (parse-idx)
+           search all normalize-data
+               when normalize-data-text (nd-idx) = word-text (parse-idx)
+                   move "Y" to word-found (parse-idx)
+                   move normalize-data-value (nd-idx)
+                     to word-value (parse-idx)
+           end-search
+       end-if
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * check-scale-word
+      * set scale-flag to Y when word-value (parse-idx) is a known
+      * multi-group scale magnitude (thousand, million, ...).
+      *-----------------------------------------------------------------
+       check-scale-word section.
+       move "N" to scale-flag
+       perform varying smv-idx from 1 by 1
+                until smv-idx > sorted-measuere-count
+           if word-value (parse-idx) = sorted-measuere-values (smv-idx)
+               move "Y" to scale-flag
+               move sorted-measuere-count to smv-idx
+           end-if
+       end-perform
+       exit section.
+
+      *-----------------------------------------------------------------
+      * find-decimal-point
+      * locate point-text ("point") among word-table (1:word-count) so
+      * the sentence can be split into an integer part and a spoken
+      * decimal-digits part.
+      *-----------------------------------------------------------------
+       find-decimal-point section.
+       move zero to decimal-point-idx
+       perform varying parse-idx from sentence-first-word by 1
+                until parse-idx > word-count
+           if word-text (parse-idx) = point-text
+              and decimal-point-idx = zero
+               move parse-idx to decimal-point-idx
+           end-if
+       end-perform
+       exit section.
+
+      *-----------------------------------------------------------------
+      * accumulate-decimal-part
+      * convert each digit word following point-text into decimal-words
+      * and build w2n-result-value-decimal from them (e.g. "one four"
+      * following "point" becomes decimal value 14).
+      *-----------------------------------------------------------------
+       accumulate-decimal-part section.
+       move zero to decimal-word-count
+       move zero to parse-decimal-len
+       move spaces to parse-decimal-text
+
+       compute parse-start = decimal-point-idx + 1
+       perform varying parse-idx from parse-start by 1
+                until parse-idx > word-count
+
+           perform lookup-word
+
+           if word-text (parse-idx) = "AND"
+               continue
+           else
+               if word-is-found (parse-idx)
+                  and word-value (parse-idx) < 10
+                   add 1 to decimal-word-count
+                   if decimal-word-count <= 10
+                       move word-text (parse-idx)
+                         to decimal-words (decimal-word-count)
+                   end-if
+                   move word-value (parse-idx) to single-digit-num
+                   add 1 to parse-decimal-len
+                   move single-digit-num
+                     to parse-decimal-text (parse-decimal-len:1)
+               else
+                   if not sentence-has-unknown-word
+                       move "Y" to has-unknown-word
+                       move word-text (parse-idx) to w2n-reason-word
+                       move parse-idx to w2n-reason-position
+                   end-if
+               end-if
+           end-if
+
+       end-perform
+
+       if parse-decimal-len > zero
+           move function numval
+                (parse-decimal-text (1:parse-decimal-len))
+             to w2n-result-value-decimal
+           move "." to w2n-result-value-delmiter
+       end-if
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * detect-compound-units
+      * scan word-table (sentence-first-word:word-count) for a MAJOR
+      * unit word, optionally followed later by a MINOR unit word
+      * ("twelve DOLLARS and fifty CENTS"), setting
+      * w2n-result-has-compound-units whenever a MAJOR unit word is
+      * present - a MAJOR word with no MINOR word ("one hundred
+      * dollars") is still a compound-units sentence, just one with no
+      * minor amount. sentence-first-word is already resolved by the
+      * time this runs, so a leading MINUS/NEGATIVE is skipped the same
+      * way the plain-value path skips it.
+      *-----------------------------------------------------------------
+       detect-compound-units section.
+       move zero to major-unit-idx
+       move zero to minor-unit-idx
+
+       perform varying parse-idx from sentence-first-word by 1
+                until parse-idx > word-count
+
+           perform find-unit-word-role
+
+           if unit-role-found
+               if unit-role-work = "MAJOR" and major-unit-idx = zero
+                   move parse-idx to major-unit-idx
+               end-if
+               if unit-role-work = "MINOR" and major-unit-idx > zero
+                  and minor-unit-idx = zero
+                   move parse-idx to minor-unit-idx
+               end-if
+           end-if
+
+       end-perform
+
+       if major-unit-idx > zero
+           set w2n-result-has-compound-units to true
+       end-if
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * find-unit-word-role
+      * resolve word-text (parse-idx) against unit-words, setting
+      * unit-role-flag/unit-role-work ("MAJOR"/"MINOR").
+      *-----------------------------------------------------------------
+       find-unit-word-role section.
+       move "N" to unit-role-flag
+       move spaces to unit-role-work
+       perform varying uw-idx from 1 by 1
+                until uw-idx > unit-word-count
+           if word-text (parse-idx) = unit-word-text (uw-idx)
+               move "Y" to unit-role-flag
+               move unit-word-role (uw-idx) to unit-role-work
+               move unit-word-count to uw-idx
+           end-if
+       end-perform
+       exit section.
+
+      *-----------------------------------------------------------------
+      * accumulate-compound-units
+      * fold the words before the major unit word into
+      * w2n-result-major-value and, when a minor unit word also turned
+      * up, the words between the major and minor unit words into
+      * w2n-result-minor-value - a sentence with only a major unit word
+      * ("one hundred dollars") just gets a zero minor value/unit.
+      *-----------------------------------------------------------------
+       accumulate-compound-units section.
+       move sentence-first-word to parse-start
+       compute parse-end = major-unit-idx - 1
+       perform accumulate-value
+       move parse-result to w2n-result-major-value
+       move word-text (major-unit-idx) to w2n-result-major-unit
+
+       if minor-unit-idx > zero
+           compute parse-start = major-unit-idx + 1
+           compute parse-end = minor-unit-idx - 1
+           perform accumulate-value
+           move parse-result to w2n-result-minor-value
+           move word-text (minor-unit-idx) to w2n-result-minor-unit
+       else
+           move zero to w2n-result-minor-value
+           move spaces to w2n-result-minor-unit
+       end-if
+
+       move w2n-result-major-value to w2n-result-value-integer
+
+       exit section.
+
+      *-----------------------------------------------------------------
+      * check-numeric-literal
+      * set literal-numeric-flag to Y when word-text (1) is a bare
+      * digit string like "112", so single-token numeral sentences
+      * bypass the word vocabulary entirely.
+      *-----------------------------------------------------------------
+       check-numeric-literal section.
+       move "Y" to literal-numeric-flag
+       perform varying helper-count-pos from 1 by 1
+                until helper-count-pos > 64
+
+           move word-text (literal-check-idx) (helper-count-pos:1)
+             to test-char
+
+           if test-char = space
+               move 64 to helper-count-pos
+           else
+               if test-char < "0" or test-char > "9"
+                   move "N" to literal-numeric-flag
+                   move 64 to helper-count-pos
+               end-if
+           end-if
+
+       end-perform
        exit section.
-      * exit program. W2N.
 
 
       *> TODO export
@@ -192,7 +1340,8 @@
          when text-util-func-trim          perform text-util-func-10
          when text-util-func-indexof       perform text-util-func-20
          when text-util-func-startswith    perform text-util-func-25
-         when text-util-func-none      
+         when text-util-func-split         perform text-util-func-22
+         when text-util-func-none
            set text-util-rc-ok to true
          when other
            set text-util-rc-not-impl to true
@@ -251,20 +1400,215 @@
       *         MOVE "l" TO text-util-input-looking-for
       *    OUT: text-util-result-index = 4
        text-util-func-20 section.
+       move zero to text-util-result-index
+
+       move zero to text-util-work-needle-len
+       if text-util-input-looking-for-byte not = low-values
+          and text-util-input-looking-for not = spaces
+         move zero to text-util-work-counter
+         INSPECT FUNCTION REVERSE (text-util-input-looking-for-byte)
+           TALLYING text-util-work-counter FOR LEADING SPACE
+         move length of text-util-input-looking-for-byte
+           to text-util-work-needle-len
+         subtract text-util-work-counter from text-util-work-needle-len
+       end-if
+
+       move zero to text-util-work-hay-len
+       if text-util-input-output-byte not = low-values
+          and text-util-input-output not = spaces
+         move zero to text-util-work-counter
+         INSPECT FUNCTION REVERSE (text-util-input-output-byte)
+           TALLYING text-util-work-counter FOR LEADING SPACE
+         move length of text-util-input-output-byte
+           to text-util-work-hay-len
+         subtract text-util-work-counter from text-util-work-hay-len
+       end-if
+
+       if text-util-work-needle-len = zero
+         set text-util-rc-nothing-todo to true
+       else
+         set text-util-rc-false to true
+         if text-util-work-needle-len <= text-util-work-hay-len
+           move text-util-work-hay-len to text-util-work-scan-limit
+           subtract text-util-work-needle-len
+             from text-util-work-scan-limit
+           add 1 to text-util-work-scan-limit
+
+           perform varying text-util-work-scan-idx from 1 by 1
+             until text-util-work-scan-idx > text-util-work-scan-limit
+
+             if text-util-input-output-byte
+                  (text-util-work-scan-idx:text-util-work-needle-len)
+                = text-util-input-looking-for-byte
+                  (1:text-util-work-needle-len)
+               move text-util-work-scan-idx
+                 to text-util-result-index
+               set text-util-rc-true to true
+               move text-util-work-scan-limit
+                 to text-util-work-scan-idx
+             end-if
+
+           end-perform
+         end-if
+       end-if
+       exit section.
+
+      * Function:  split
+      * Input:     text-util-input-output, text-util-split-rules
+      * Output:    text-util-result-split-count,
+      *            text-util-split-output-next (-start/-end/-length)
+      * Example:
+      *    IN:  SET text-util-func-split TO TRUE
+      *         MOVE "Hello World Again" TO text-util-input-output
+      *         MOVE " " TO text-util-split-rules
+      *    OUT: text-util-result-split-count = 3
+      *         text-util-split-output-next (1) = start 1, length 5
+       text-util-func-22 section.
+         move zero to text-util-result-split-count
+
+         move zero to text-util-work-hay-len
+         if text-util-input-output-byte not = low-values
+            and text-util-input-output not = spaces
+           move zero to text-util-work-counter
+           INSPECT FUNCTION REVERSE (text-util-input-output-byte)
+             TALLYING text-util-work-counter FOR LEADING SPACE
+           move length of text-util-input-output-byte
+             to text-util-work-hay-len
+           subtract text-util-work-counter from text-util-work-hay-len
+         end-if
+
+         move zero to text-util-work-rules-len
+         if text-util-split-rules-byte not = low-values
+           move zero to text-util-work-counter
+           INSPECT FUNCTION REVERSE (text-util-split-rules-byte)
+             TALLYING text-util-work-counter FOR LEADING SPACE
+           move length of text-util-split-rules-byte
+             to text-util-work-rules-len
+           subtract text-util-work-counter
+             from text-util-work-rules-len
+      *> a rules field of nothing but spaces (e.g. splitting on a
+      *> single blank) trims down to zero the same way an empty
+      *> field would; treat that as "one space is the delimiter"
+      *> rather than as "no rules supplied".
+           if text-util-work-rules-len = zero
+             move 1 to text-util-work-rules-len
+           end-if
+         end-if
+
+         if text-util-work-hay-len = zero
+            or text-util-work-rules-len = zero
+           set text-util-rc-nothing-todo to true
+         else
+           set text-util-rc-true to true
+           move zero to text-util-work-token-start
+
+           perform varying text-util-work-scan-idx from 1 by 1
+             until text-util-work-scan-idx > text-util-work-hay-len
+
+             move "N" to text-util-work-is-delim
+             perform varying text-util-work-delim-idx from 1 by 1
+               until text-util-work-delim-idx > text-util-work-rules-len
+
+               if text-util-input-output-byte
+                    (text-util-work-scan-idx:1)
+                  = text-util-split-rules-byte
+                    (text-util-work-delim-idx:1)
+                 move "Y" to text-util-work-is-delim
+                 move text-util-work-rules-len
+                   to text-util-work-delim-idx
+               end-if
+
+             end-perform
+
+             if text-util-work-delim-found
+               if text-util-work-token-start > zero
+                  and text-util-result-split-count < 400
+                 add 1 to text-util-result-split-count
+                 move text-util-work-token-start
+                   to text-util-split-output-start
+                      (text-util-result-split-count)
+                 compute text-util-split-output-end
+                           (text-util-result-split-count)
+                       = text-util-work-scan-idx - 1
+                 compute text-util-split-output-length
+                           (text-util-result-split-count)
+                       = text-util-work-scan-idx
+                         - text-util-work-token-start
+                 move zero to text-util-work-token-start
+               end-if
+             else
+               if text-util-work-token-start = zero
+                 move text-util-work-scan-idx
+                   to text-util-work-token-start
+               end-if
+             end-if
+
+           end-perform
+
+           if text-util-work-token-start > zero
+              and text-util-result-split-count < 400
+             add 1 to text-util-result-split-count
+             move text-util-work-token-start
+               to text-util-split-output-start
+                  (text-util-result-split-count)
+             move text-util-work-hay-len
+               to text-util-split-output-end
+                  (text-util-result-split-count)
+             compute text-util-split-output-length
+                       (text-util-result-split-count)
+                   = text-util-work-hay-len
+                     - text-util-work-token-start + 1
+           end-if
+         end-if
        exit section.
 
-      * Function:  startswith
+      * Function:  startswith (case-insensitive)
       * Input:     text-util-input-output, text-util-input-starts-with
       * Output:    text-util-rc-true or text-util-rc-false
-      * Example:       
-      *    IN:  SET text-util-func-trim TO TRUE
-      *         MOVE " Hello text-utils! " TO text-util-input-output
-      *         PERFORM/CALL text-util-main/text-util
-      *         SET text-util-func-startswith TO TRUE
-      *         MOVE " Hello text-utils! " TO text-util-input-output
-      *         MOVE "Hello text" TO text-util-input-looking-startswith
+      * Example:
+      *    IN:  SET text-util-func-startswith TO TRUE
+      *         MOVE "Hello text-utils!" TO text-util-input-output
+      *         MOVE "hello TEXT" TO text-util-input-starts-with
       *    OUT: text-util-rc-true
        text-util-func-25 section.
+         move zero to text-util-work-needle-len
+         if text-util-input-starts-with-byte not = low-values
+            and text-util-input-starts-with not = spaces
+           move zero to text-util-work-counter
+           INSPECT FUNCTION REVERSE (text-util-input-starts-with-byte)
+             TALLYING text-util-work-counter FOR LEADING SPACE
+           move length of text-util-input-starts-with-byte
+             to text-util-work-needle-len
+           subtract text-util-work-counter
+             from text-util-work-needle-len
+         end-if
+
+         move zero to text-util-work-hay-len
+         if text-util-input-output-byte not = low-values
+            and text-util-input-output not = spaces
+           move zero to text-util-work-counter
+           INSPECT FUNCTION REVERSE (text-util-input-output-byte)
+             TALLYING text-util-work-counter FOR LEADING SPACE
+           move length of text-util-input-output-byte
+             to text-util-work-hay-len
+           subtract text-util-work-counter
+             from text-util-work-hay-len
+         end-if
+
+         if text-util-work-needle-len = zero
+           set text-util-rc-nothing-todo to true
+         else
+           set text-util-rc-false to true
+           if text-util-work-needle-len <= text-util-work-hay-len
+              and function upper-case
+                    (text-util-input-output-byte
+                       (1:text-util-work-needle-len))
+                = function upper-case
+                    (text-util-input-starts-with-byte
+                       (1:text-util-work-needle-len))
+             set text-util-rc-true to true
+           end-if
+         end-if
        exit section.
 
        exit program.
